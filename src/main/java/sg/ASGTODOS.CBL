@@ -0,0 +1,49 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    ASGTODOS.
+        SECURITY.      ARRANQUE EN FRIO DE UN ENTORNO NUEVO: CREA
+                       TODOS LOS FICHEROS MAESTROS FSGxxx EN UNA SOLA
+                       LLAMADA, SIN NECESIDAD DE JCL NI DE LANZAR CADA
+                       ASIGNADOR POR SEPARADO.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        LINKAGE SECTION.
+        01 NOMBREFSGROLEIN             PIC X(256).
+        01 NOMBREFSGNODOIN             PIC X(256).
+        01 NOMBREFSGNRIN               PIC X(256).
+        01 NOMBREFSGSERIN              PIC X(256).
+        01 NOMBREFSGURIN               PIC X(256).
+        01 NOMBREFSGRCIN               PIC X(256).
+        01 NOMBREFSGUSUIN              PIC X(256).
+        01 NOMBREFSGRDESIN             PIC X(256).
+
+        PROCEDURE DIVISION USING
+                  NOMBREFSGROLEIN NOMBREFSGNODOIN NOMBREFSGNRIN
+                  NOMBREFSGSERIN NOMBREFSGURIN NOMBREFSGRCIN
+                  NOMBREFSGUSUIN NOMBREFSGRDESIN.
+
+        PROGRAMA SECTION.
+        PROCESOS.
+            DISPLAY "BOOTSTRAP:INICIO" UPON SYSOUT.
+            CALL "ASGROLE" USING NOMBREFSGROLEIN.
+            DISPLAY "BOOTSTRAP:FSGROLE CREADO" UPON SYSOUT.
+            CALL "ASGNODO" USING NOMBREFSGNODOIN.
+            DISPLAY "BOOTSTRAP:FSGNODO CREADO" UPON SYSOUT.
+            CALL "ASGNR" USING NOMBREFSGNRIN.
+            DISPLAY "BOOTSTRAP:FSGNR CREADO" UPON SYSOUT.
+            CALL "ASGSER" USING NOMBREFSGSERIN.
+            DISPLAY "BOOTSTRAP:FSGSER CREADO" UPON SYSOUT.
+            CALL "ASGUR" USING NOMBREFSGURIN.
+            DISPLAY "BOOTSTRAP:FSGUR CREADO" UPON SYSOUT.
+            CALL "ASGRC" USING NOMBREFSGRCIN.
+            DISPLAY "BOOTSTRAP:FSGRC CREADO" UPON SYSOUT.
+            CALL "ASGUSU" USING NOMBREFSGUSUIN.
+            DISPLAY "BOOTSTRAP:FSGUSU CREADO" UPON SYSOUT.
+            CALL "ASGRDES" USING NOMBREFSGRDESIN.
+            DISPLAY "BOOTSTRAP:FSGRDES CREADO" UPON SYSOUT.
+            DISPLAY "BOOTSTRAP:FIN" UPON SYSOUT.
+        FIN-PROCESOS.
+            EXIT PROGRAM.
+        FIN-PROGRAMA.
+            STOP RUN.
