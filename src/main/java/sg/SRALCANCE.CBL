@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRALCANCE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI UN ROLE ALCANZA UN NODO, YA SEA
+                      POR CONCESION DIRECTA EN FSGNR, POR HERENCIA
+                      DESDE ALGUN NODO ANTECESOR (CLA-PADRE), O POR
+                      COMPOSICION DE ROLES (FSGRC, UN ROLE QUE
+                      INCLUYE A OTRO HEREDA SU ALCANCE).
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNR-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNR-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNR                 PIC X(256).
+       01 NODOACTUAL                  PIC X(64).
+       01 PADRE                       PIC X(64).
+       01 ENCONTRADOPADRE             PIC 9.
+       01 VUELTAS                     PIC 9(3).
+
+       01 ROLES-VISTOS-L.
+          05 ROLES-VISTOS             PIC X(64) OCCURS 64 TIMES.
+       01 TOTALVISTOS                 PIC 9(3).
+       01 PROCESANDO                  PIC 9(3).
+       01 ROLEACTUAL                  PIC X(64).
+       01 TABLA-INCL-L.
+          05 TABLA-INCL               PIC X(64) OCCURS 50 TIMES.
+       01 TOTALINCL                   PIC 9(3).
+       01 YAVISTO                     PIC 9.
+       01 CANDIDATO                   PIC X(64).
+       01 KK                          PIC 9(3).
+       01 JJ                          PIC 9(3).
+
+       LINKAGE SECTION.
+       01 NODOCODE                    PIC X(64).
+       01 ROLECODE                    PIC X(64).
+       01 ALCANZA                     PIC 9.
+
+       PROCEDURE DIVISION USING NODOCODE ROLECODE ALCANZA.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO ALCANZA.
+           MOVE "mnu/SG/FSGNR" TO NOMBREFSGNR.
+           OPEN INPUT FSGNR.
+           IF ERROR-1 NOT = "0"
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE SPACES TO ROLES-VISTOS-L.
+           MOVE ROLECODE TO ROLES-VISTOS(1).
+           MOVE 1 TO TOTALVISTOS.
+           MOVE 1 TO PROCESANDO.
+       FRONTERA.
+           IF ALCANZA = 1 OR PROCESANDO > TOTALVISTOS
+              GO TO CERRARLO
+           END-IF.
+           MOVE ROLES-VISTOS(PROCESANDO) TO ROLEACTUAL.
+           MOVE NODOCODE TO NODOACTUAL.
+           MOVE 0 TO VUELTAS.
+       SUBEPADRE.
+           ADD 1 TO VUELTAS.
+           IF NODOACTUAL = SPACES OR VUELTAS > 64
+              GO TO EXPANDEINCLUIDOS
+           END-IF.
+           MOVE NODOACTUAL TO CLA-NODO.
+           MOVE ROLEACTUAL TO CLA-ROLE.
+           READ FSGNR WITH IGNORE LOCK INVALID KEY
+                CONTINUE
+           END-READ.
+           IF ERROR-1 = "0" AND ACTIVO NOT = "N"
+              MOVE 1 TO ALCANZA
+              GO TO CERRARLO
+           END-IF.
+           CALL "SRGETPADRE" USING NODOACTUAL PADRE ENCONTRADOPADRE.
+           IF ENCONTRADOPADRE = 0
+              MOVE SPACES TO NODOACTUAL
+           ELSE
+              MOVE PADRE TO NODOACTUAL
+           END-IF.
+           GO TO SUBEPADRE.
+       EXPANDEINCLUIDOS.
+           CALL "SRLISTAINCL" USING ROLEACTUAL TABLA-INCL-L TOTALINCL.
+           PERFORM VARYING KK FROM 1 BY 1 UNTIL KK > TOTALINCL
+              MOVE TABLA-INCL(KK) TO CANDIDATO
+              IF TOTALVISTOS < 64
+                 PERFORM VERIFICAVISTO
+                 IF YAVISTO = 0
+                    ADD 1 TO TOTALVISTOS
+                    MOVE CANDIDATO TO ROLES-VISTOS(TOTALVISTOS)
+                 END-IF
+              END-IF
+           END-PERFORM.
+           ADD 1 TO PROCESANDO.
+           GO TO FRONTERA.
+       CERRARLO.
+           CLOSE FSGNR.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       VERIFICAVISTO SECTION.
+       VV.
+           MOVE 0 TO YAVISTO.
+           PERFORM VARYING JJ FROM 1 BY 1 UNTIL JJ > TOTALVISTOS
+                            OR YAVISTO = 1
+              IF ROLES-VISTOS(JJ) = CANDIDATO
+                 MOVE 1 TO YAVISTO
+              END-IF
+           END-PERFORM.
+       FIN-VERIFICAVISTO.
+           EXIT.
