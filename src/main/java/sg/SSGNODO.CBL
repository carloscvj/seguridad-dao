@@ -0,0 +1,1382 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SSGNODO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      SERVIDOR DE FSGNODO.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+           COPY "WO-TRAZA-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+           COPY "WO-TRAZA-FD".
+
+       WORKING-STORAGE SECTION.
+
+       01 ESCRIBIBLE  PIC X IS EXTERNAL.
+       01 USUARIO  PIC X(15) IS EXTERNAL.
+       01 ABM      PIC X.
+       01 REGISTRO PIC X(16384).
+       01 TRAZAR   PIC XXXXX.
+
+       01 JRSGNODO.
+         03 JCLA PIC X(64).
+         03 JDES PIC X(64).
+         03 JPADRE PIC X(64).
+       01  VALORDIR          PIC X(128).
+       01  NOMBRDIR          PIC X(6).
+       01  ERRORES.
+           03 ERROR-1        PIC X.
+           03 ERROR-2        PIC X.
+           03 ERROR-2N REDEFINES ERROR-2 PIC 9 COMP-X.
+
+       01 NOMBREFSGNODO                PIC X(256).
+       01 CONTADORFSGNR                PIC 9(8).
+       01 CONFLICTOFSGNR               PIC 9(8).
+       01 RENOK                        PIC 9.
+       01 SIGUEPADRE                   PIC 9.
+       01 RENSALVA.
+          03 RS-DES                    PIC X(64).
+          03 RS-PADRE                  PIC X(64).
+       01 LIMITEPAG                    PIC 9(8).
+       01 CONTADORPAG                  PIC 9(8).
+       01 SIGUEPAG                     PIC 9.
+       01 MASHAYMAS                    PIC X VALUE "N".
+       01 ULTIMACLA                    PIC X(64).
+       01 RAZONTXT                      PIC X(40).
+       01 LOCKHOLDER                   PIC X(15).
+       01 LOCKFECHA                    PIC 9(8).
+       01 LOCKHORA                     PIC 9(6).
+       01 ENCONTRADOLH                 PIC 9.
+       01 LONGICLAVE                   PIC 9(3) VALUE 64.
+       01 REINTENTOS                   PIC 9(3).
+       01 MAXREINTENTOS                PIC 9(3) VALUE 10.
+       01 SIGUERETRY                   PIC 9.
+       01 NSESPERA                    PIC S9(18) COMP-5 VALUE 200000000.
+       01 REINTENTOSDIR               PIC 9(3).
+       01 MAXREINTENTOSDIR            PIC 9(3) VALUE 1.
+       01 NSESPERADIR                 PIC S9(18) COMP-5 VALUE 0.
+       01 VALORDIRCFG                 PIC X(128).
+       01 NOMBRDIRREIN                PIC X(13) VALUE "DIRREINTENTOS".
+       01 NOMBRDIRESP                 PIC X(10) VALUE "DIRESPERAN".
+       01 SESALTA                     PIC 9(8) VALUE 0.
+       01 SESBAJA                     PIC 9(8) VALUE 0.
+       01 SESMODIF                    PIC 9(8) VALUE 0.
+       01 SESLECT                     PIC 9(8) VALUE 0.
+       01 SESDESBLOQ                  PIC 9(8) VALUE 0.
+       01 NOMBRETRAZA                 PIC X(256).
+       01 REGUNDO                     PIC X(192).
+       01 REGANTERIOR                 PIC X(192).
+       01 ABMUNDO                     PIC X.
+       01 SIGUEU                      PIC 9.
+       01 ENCONTROU                   PIC 9.
+       01 HAYANTERIOR                 PIC 9.
+       01 REGULTIMOVISTO              PIC X(192).
+       01 HAYULTIMO                   PIC 9.
+       01 DESHOK                      PIC 9.
+       01 CONTADORPP                 PIC 9(3).
+       01 NODOCODERET                 PIC X(64).
+       01 CONTADORRET                 PIC 9(8).
+       01 ABIERTO                     PIC 9.
+       01 IGNORELOCK                  PIC 9.
+       01 INVALIDKEY                  PIC 9.
+       01 INVALIDKEYNEXT              PIC 9.
+       01 INVALIDKEYPREV              PIC 9.
+       01 CONVERTIR                   PIC 9.
+       01 PANII                       PIC 99.
+       01 PANJJ                       PIC 99.
+       01 II                          PIC 99999.
+       01 JJ                          PIC 99999.
+       01 KK                          PIC 99999.
+       01 LONGI                       PIC 99999.
+       01 ESTADO                      PIC XX.
+       01 PALPRUPARJ                   PIC X(255).
+       01 OPERACION                   PIC X(128).
+       01 VALORES                     PIC X(448).
+       01 BUFERENT                    PIC X(448).
+       01 MIBUF                       PIC X(448).
+       01 CMP-1                       PIC X(448).
+       01 CMP-2                       PIC X(448).
+       01 MILONGI                     PIC 99999.
+       01 ENTEXTO PIC X(192).
+       01 ELNUMERO USAGE IS COMP-2.
+       01 ENPIC PIC -9(14).9999.
+       01 COMPIC PIC -9(14).9999.
+       01 FINPIC PIC -9(14).9999.
+       01 ENVALOR PIC S9(14)V9999 SIGN LEADING SEPARATE.
+       01 ENLETRA REDEFINES ENVALOR.
+          03 ELENTERO  PIC X(15).
+          03 ELDECIMAL PIC X(4).
+       01 PRIMERO PIC X(192).
+       01 SEGUNDO PIC X(192).
+       01 TERCERO PIC X(192).
+       01 ELRESTO PIC X(192).
+       01 ELRESTO1 PIC X(192).
+       01 ELRESTO2 PIC X(192).
+
+       01 SEPARADOR PIC XXX VALUE "|@|".
+       01 BUFER-DIR.
+          03 BUF-1 PIC X OCCURS 256.
+       01 DIRECTORIO.
+          03 DIR-1 PIC X OCCURS 256.
+       01 X-ERROR PIC X(80).
+       01 CUANTOS PIC 99 VALUE 79.
+       01 LINKA PIC 9 VALUE 0.
+
+         PROCEDURE DIVISION.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           IF ABIERTO < 1 OR > 4
+              MOVE "mnu/SG/FSGNODO" TO NOMBREFSGNODO
+              MOVE 4 TO ABIERTO
+              INITIALIZE RSGNODO
+              INITIALIZE CONVERTIR
+              MOVE 1 TO IGNORELOCK
+              MOVE "true" TO TRAZAR
+              INITIALIZE INVALIDKEY
+              MOVE "00" TO ERRORES
+           END-IF.
+       PROCESOS.
+           IF ESCRIBIBLE = "P"
+              CALL "Leer" USING BUFERENT
+           ELSE
+              ACCEPT BUFERENT FROM SYSIN
+           END-IF.
+           PERFORM COGE-TRABAJO.
+           EVALUATE OPERACION
+              WHEN "TODOS" PERFORM CARGATODOS
+              WHEN "TRAZAR"
+                 MOVE VALORES TO TRAZAR
+              WHEN "SNO"  PERFORM PONNOMBRE
+              WHEN "OIN"  PERFORM ABREINPUT
+              WHEN "OIO"  PERFORM ABREIO
+              WHEN "OOU"  PERFORM ABREOUTPUT
+              WHEN "REA"  PERFORM LEER
+              WHEN "WRI"  PERFORM ESCRIBIR
+              WHEN "REW"  PERFORM REESCRIBIR
+              WHEN "DEL"  PERFORM BORRAR
+              WHEN "ST<"  PERFORM STMENOR
+              WHEN "ST>"  PERFORM STMAYOR
+              WHEN "STN<" PERFORM STNOMENOR
+              WHEN "STN>" PERFORM STNOMAYOR
+              WHEN "REAKDES"
+              PERFORM LKDES
+              WHEN "ST<KDES"
+              PERFORM STMKDES
+              WHEN "ST>KDES"
+              PERFORM STYKDES
+              WHEN "STN<KDES"
+              PERFORM STNMKDES
+              WHEN "STN>KDES"
+              PERFORM STNYKDES
+              WHEN "NEX"  PERFORM LEERNEXT
+              WHEN "PRE"  PERFORM LEERPREVIOUS
+              WHEN "UNL"  PERFORM NOBLOC
+              WHEN "CLO"  PERFORM CERRAR
+              WHEN "SIL"  PERFORM SETIGNORELOCK
+              WHEN "GER"  PERFORM GETERRORES
+              WHEN "GETRAZON" PERFORM GETRAZON
+              WHEN "GETLOCKHOLDER" PERFORM GETLOCKHOLDER
+              WHEN "PAGTODOS" PERFORM CARGAPAGINADA
+              WHEN "GETALL" PERFORM GETALL
+              WHEN "SETALL" PERFORM SETALL
+              WHEN "PIN" PERFORM PING
+              WHEN "META" PERFORM METADATA
+              WHEN "RETIRA" PERFORM RETIRA
+              WHEN "HLT" PERFORM HEALTHCHECK
+              WHEN "UNDO" PERFORM DESHACER
+              WHEN "REN"  PERFORM RENOMBRAR
+              WHEN "STP" PERFORM TERMINA
+           END-EVALUATE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       PING SECTION.
+       PG.
+           MOVE 6 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING "|PONG|" LONGI
+           ELSE
+              DISPLAY "|PONG|" UPON SYSOUT
+           END-IF.
+       FIN-PING.
+
+       RETIRA SECTION.
+       RETI.
+           MOVE VALORES(1:64) TO NODOCODERET.
+           CALL "SRBORFSGNR" USING NODOCODERET CONTADORRET.
+           MOVE SPACES TO ENTEXTO.
+           STRING CONTADORRET
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-RETIRA.
+
+       METADATA SECTION.
+       MET.
+           MOVE SPACES TO ENTEXTO.
+           STRING "FSGNODO|192|CLA,DES,CLA-PADRE"
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-METADATA.
+
+       HEALTHCHECK SECTION.
+       HCK.
+           MOVE SPACES TO ENTEXTO.
+           STRING "HEALTH|ABIERTO=" ABIERTO
+                  "|ERRORES=" ERRORES
+                  "|TRAZAR=" TRAZAR
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-HEALTHCHECK.
+
+       DESHACER SECTION.
+       DESH.
+           MOVE 0 TO DESHOK.
+           MOVE 0 TO ENCONTROU.
+           MOVE SPACES TO REGUNDO.
+           MOVE SPACE TO ABMUNDO.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFSGNODO "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    MOVE 1 TO ENCONTROU
+                    MOVE TL-ABM TO ABMUNDO
+                    MOVE TL-REGISTRO(1:192) TO REGUNDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF ENCONTROU = 0
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           EVALUATE ABMUNDO
+              WHEN "A" PERFORM DESHACER-BORRA
+              WHEN "B" PERFORM DESHACER-ALTA
+              WHEN "M" PERFORM DESHACER-MODIF
+           END-EVALUATE.
+       FIN-DESHACER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING DESHOK LONGI
+           ELSE
+              DISPLAY DESHOK UPON SYSOUT
+           END-IF.
+
+       DESHACER-BORRA SECTION.
+       DBOR.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGNODO.
+           DELETE FSGNODO INVALID KEY
+                  MOVE 3 TO DESHOK
+                  GO TO FIN-DESHACER-BORRA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-BORRA
+           END-IF.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "B" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-BORRA.
+           EXIT.
+
+       DESHACER-ALTA SECTION.
+       DALT.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGNODO.
+           WRITE RSGNODO INVALID KEY
+                 MOVE 3 TO DESHOK
+                 GO TO FIN-DESHACER-ALTA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-ALTA
+           END-IF.
+           ADD 1 TO SESALTA.
+           IF TRAZAR = "true"
+              MOVE "A" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-ALTA.
+           EXIT.
+
+       DESHACER-MODIF SECTION.
+       DMOD.
+           MOVE 0 TO HAYANTERIOR.
+           MOVE SPACES TO REGANTERIOR.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           MOVE 0 TO HAYULTIMO.
+           MOVE SPACES TO REGULTIMOVISTO.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    IF TL-REGISTRO(1:FUNCTION LENGTH(CLA)) =
+                       REGUNDO(1:FUNCTION LENGTH(CLA))
+                       IF HAYULTIMO = 1
+                          MOVE 1 TO HAYANTERIOR
+                          MOVE REGULTIMOVISTO TO REGANTERIOR
+                       END-IF
+                       MOVE 1 TO HAYULTIMO
+                       MOVE TL-REGISTRO(1:192) TO REGULTIMOVISTO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF HAYANTERIOR = 0
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGANTERIOR TO RSGNODO.
+           REWRITE RSGNODO INVALID KEY
+                   MOVE 3 TO DESHOK
+                   GO TO FIN-DESHACER-MODIF.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           ADD 1 TO SESMODIF.
+           IF TRAZAR = "true"
+              MOVE "M" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-MODIF.
+           EXIT.
+
+       RENOMBRAR SECTION.
+       RENOM.
+           MOVE 0 TO RENOK.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE VALORES(1:64) TO CLA.
+           READ FSGNODO INVALID KEY
+                MOVE 1 TO RENOK
+                GO TO FIN-RENOMBRAR
+           END-READ.
+           MOVE DES TO RS-DES.
+           MOVE CLA-PADRE TO RS-PADRE.
+           MOVE VALORES(65:64) TO CLA.
+           READ FSGNODO
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                   MOVE 2 TO RENOK
+           END-READ.
+           IF RENOK = 2
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           CALL "SRRENFNNOD" USING
+                VALORES(1:64) VALORES(65:64) CONTADORFSGNR
+                CONFLICTOFSGNR.
+           MOVE VALORES(1:64) TO CLA.
+           DELETE FSGNODO INVALID KEY
+                  MOVE 3 TO RENOK
+                  GO TO FIN-RENOMBRAR
+           END-DELETE.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO RENOK
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           MOVE VALORES(65:64) TO CLA.
+           MOVE RS-DES TO DES.
+           MOVE RS-PADRE TO CLA-PADRE.
+           WRITE RSGNODO INVALID KEY
+                 MOVE 4 TO RENOK
+                 GO TO FIN-RENOMBRAR
+           END-WRITE.
+           IF ERROR-1 NOT = "0"
+              MOVE 4 TO RENOK
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           ADD 1 TO SESALTA.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "R" TO ABM
+              MOVE SPACES TO REGISTRO
+              MOVE VALORES(1:64) TO REGISTRO(1:64)
+              MOVE VALORES(65:64) TO REGISTRO(65:64)
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+           MOVE LOW-VALUES TO CLA.
+           START FSGNODO KEY NOT < CLA INVALID KEY
+                 CONTINUE
+           END-START.
+           MOVE 1 TO SIGUEPADRE.
+           PERFORM UNTIL SIGUEPADRE = 0
+              READ FSGNODO NEXT RECORD AT END
+                   MOVE 0 TO SIGUEPADRE
+              END-READ
+              IF SIGUEPADRE = 1
+                 IF CLA-PADRE = VALORES(1:64)
+                    MOVE VALORES(65:64) TO CLA-PADRE
+                    REWRITE RSGNODO INVALID KEY
+                            CONTINUE
+                    END-REWRITE
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF CONFLICTOFSGNR > 0
+              MOVE 6 TO RENOK
+              DISPLAY "RENOMBRAR " NOMBREFSGNODO " " VALORES(1:64)
+                      " -> " VALORES(65:64)
+                      ": FSGNR EN CONFLICTO=" CONFLICTOFSGNR
+                      UPON SYSOUT
+           END-IF.
+       FIN-RENOMBRAR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING RENOK LONGI
+           ELSE
+              DISPLAY RENOK UPON SYSOUT
+           END-IF.
+
+       TERMINA SECTION.
+       TERMI.
+           DISPLAY "RESUMEN SESION " NOMBREFSGNODO
+                   " ALTAS=" SESALTA
+                   " BAJAS=" SESBAJA
+                   " MODIFS=" SESMODIF
+                   " LECTURAS=" SESLECT
+                   " DESBLOQUEOS=" SESDESBLOQ UPON SYSOUT.
+           MOVE 5 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING "|FIN|" LONGI
+           ELSE
+              DISPLAY "|FIN|" UPON SYSOUT
+           END-IF.
+           STOP RUN.
+       FIN-TERMINA.
+
+       COGE-TRABAJO SECTION.
+       COG-TRA.
+           IF ESCRIBIBLE = "P"
+              CALL "CogeTrabajo" USING OPERACION VALORES PALPRUPARJ
+           ELSE
+              UNSTRING BUFERENT DELIMITED BY SEPARADOR INTO
+                    OPERACION
+                    VALORES
+              END-UNSTRING
+           END-IF.
+       FIN-COGE-TRABAJO.
+
+       ABREINPUT SECTION.
+       ABR-INP.
+           IF ABIERTO = 1
+              GO TO FIN-ABREINPUT
+           END-IF.
+           IF ABIERTO = 2 OR 3
+              PERFORM CERRAR
+           END-IF.
+           OPEN INPUT FSGNODO.
+           IF ERRORES = "35" OR
+             (ERROR-1 = "9" AND ERROR-2N = 9)
+              PERFORM ABREOUTPUT
+              PERFORM CERRAR
+              GO TO ABR-INP
+           END-IF.
+           MOVE 1 TO ABIERTO.
+       FIN-ABREINPUT.
+
+       ABREIO SECTION.
+       ABR-IO.
+           IF ABIERTO = 2
+              GO TO FIN-ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+           END-IF.
+           OPEN I-O FSGNODO.
+           IF ERRORES = "35" OR
+              ERROR-1 = "9" AND ERROR-2N = 9
+              PERFORM ABREOUTPUT
+              PERFORM CERRAR
+              GO TO ABR-IO.
+           MOVE 2 TO ABIERTO.
+       FIN-ABREIO.
+
+       ABREOUTPUT SECTION.
+       ABR-OUT.
+           IF ABIERTO = 3
+              GO TO FIN-ABREOUTPUT
+           END-IF.
+           IF ABIERTO = 1 OR 2
+              PERFORM CERRAR
+           END-IF.
+           PERFORM LEERCONFIGDIR.
+           MOVE 0 TO REINTENTOSDIR.
+           OPEN OUTPUT FSGNODO.
+           PERFORM UNTIL ERRORES = "00" OR
+                         REINTENTOSDIR NOT < MAXREINTENTOSDIR
+              IF ERRORES = "35" OR
+                (ERROR-1 = "9" AND ERROR-2N = 9)
+                 ADD 1 TO REINTENTOSDIR
+                 PERFORM HACDIR
+                 IF NSESPERADIR > 0
+                    CALL "CBL_GC_NANOSLEEP" USING NSESPERADIR
+                 END-IF
+                 OPEN OUTPUT FSGNODO
+              ELSE
+                 ADD MAXREINTENTOSDIR TO REINTENTOSDIR
+              END-IF
+           END-PERFORM.
+           IF ERRORES NOT = "00"
+              CALL "PRUERR" USING
+                   ERRORES
+                   NOMBREFSGNODO
+                  "ASIGNADOR"
+              GO TO FIN-ABREOUTPUT
+           END-IF.
+           MOVE 3 TO ABIERTO.
+       FIN-ABREOUTPUT.
+
+       LEERCONFIGDIR SECTION.
+       LCD.
+           MOVE 1 TO MAXREINTENTOSDIR.
+           MOVE 0 TO NSESPERADIR.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRREIN UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:3) TO MAXREINTENTOSDIR
+           END-IF.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRESP UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:18) TO NSESPERADIR
+           END-IF.
+       FIN-LEERCONFIGDIR.
+           EXIT.
+
+       CERRAR SECTION.
+       CER.
+           IF ABIERTO < 1 OR > 3
+              GO TO FIN-CERRAR
+           END-IF.
+           CLOSE FSGNODO.
+           MOVE 4 TO ABIERTO.
+       FIN-CERRAR.
+
+       NOBLOC SECTION.
+       CER.
+           IF ABIERTO < 1 OR > 3
+              GO TO FIN-NOBLOC
+           END-IF.
+           UNLOCK FSGNODO.
+           ADD 1 TO SESDESBLOQ.
+           IF TRAZAR = "true"
+              MOVE "U" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGNODO ABM REGISTRO
+           END-IF.
+       FIN-NOBLOC.
+
+       LEER SECTION.
+       LEER-PR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           IF IGNORELOCK = 1
+              READ FSGNODO WITH IGNORE LOCK INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEER
+           ELSE
+              IF IGNORELOCK = 2
+                 MOVE 0 TO REINTENTOS
+                 MOVE 1 TO SIGUERETRY
+                 PERFORM UNTIL SIGUERETRY = 0
+                    READ FSGNODO INVALID KEY
+                         IF ERRORES = "51"
+                            ADD 1 TO REINTENTOS
+                            IF REINTENTOS > MAXREINTENTOS
+                               MOVE 5 TO INVALIDKEY
+                               MOVE 0 TO SIGUERETRY
+                            ELSE
+                               CALL "CBL_GC_NANOSLEEP" USING NSESPERA
+                            END-IF
+                         ELSE
+                            MOVE 1 TO INVALIDKEY
+                            MOVE 0 TO SIGUERETRY
+                         END-IF
+                    NOT INVALID KEY
+                         MOVE 0 TO SIGUERETRY
+                    END-READ
+                 END-PERFORM
+                 IF INVALIDKEY = 5
+                    CALL "SRLOCKHOLDER" USING
+                         NOMBREFSGNODO CLA LONGICLAVE
+                         LOCKHOLDER LOCKFECHA LOCKHORA
+                         ENCONTRADOLH
+                    GO TO FIN-LEER
+                 END-IF
+                 IF INVALIDKEY = 1
+                    GO TO FIN-LEER
+                 END-IF
+              ELSE
+                 READ FSGNODO INVALID KEY
+                      IF ERRORES = "51"
+                         MOVE 5 TO INVALIDKEY
+                         CALL "SRLOCKHOLDER" USING
+                              NOMBREFSGNODO CLA LONGICLAVE
+                              LOCKHOLDER LOCKFECHA LOCKHORA
+                              ENCONTRADOLH
+                      ELSE
+                         MOVE 1 TO INVALIDKEY
+                      END-IF
+                      GO TO FIN-LEER
+              END-IF
+           END-IF.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-LEER
+           END-IF.
+           PERFORM MOVECTOJ.
+           ADD 1 TO SESLECT.
+           IF IGNORELOCK = 0 AND TRAZAR = "true"
+              MOVE "L" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGNODO ABM REGISTRO
+           END-IF.
+       FIN-LEER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       ESCRIBIR SECTION.
+       ESCR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           WRITE RSGNODO INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-ESCRIBIR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-ESCRIBIR
+           END-IF.
+           ADD 1 TO SESALTA.
+           IF TRAZAR = "true"
+              MOVE "A" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-ESCRIBIR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       REESCRIBIR SECTION.
+       REESCR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           REWRITE RSGNODO INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-REESCRIBIR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-REESCRIBIR
+           END-IF.
+           ADD 1 TO SESMODIF.
+           IF TRAZAR = "true"
+              MOVE "M" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-REESCRIBIR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       BORRAR SECTION.
+       BO.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           DELETE FSGNODO INVALID KEY
+                  MOVE 1 TO INVALIDKEY
+                  GO TO FIN-BORRAR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-BORRAR
+           END-IF.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "B" TO ABM
+              MOVE RSGNODO TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNODO
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-BORRAR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       STMENOR SECTION.
+       STME.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY < CLA INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMENOR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STMENOR
+           END-IF.
+       FIN-STMENOR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STMAYOR SECTION.
+       STMA.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY > CLA INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMAYOR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STMAYOR
+           END-IF.
+       FIN-STMAYOR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNOMENOR SECTION.
+       STANOME.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY NOT < CLA INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNOMENOR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STNOMENOR
+           END-IF.
+       FIN-STNOMENOR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNOMAYOR SECTION.
+       STANOMA.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY NOT > CLA INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNOMAYOR.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STNOMAYOR
+           END-IF.
+       FIN-STNOMAYOR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       LEERNEXT SECTION.
+       LENE.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF INVALIDKEYNEXT = 1
+              MOVE 1 TO INVALIDKEY
+              GO TO FIN-LEERNEXT
+           END-IF.
+           IF IGNORELOCK = 1
+              READ FSGNODO NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEERNEXT
+           ELSE
+              READ FSGNODO NEXT RECORD AT END
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEERNEXT
+           END-IF.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-LEERNEXT
+           END-IF.
+           PERFORM MOVECTOJ.
+       FIN-LEERNEXT.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+
+       LEERPREVIOUS SECTION.
+       LEPR.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           IF INVALIDKEYPREV = 1
+              MOVE 1 TO INVALIDKEY
+              GO TO FIN-LEERPREVIOUS
+           END-IF.
+           IF IGNORELOCK = 1
+              READ FSGNODO PREVIOUS RECORD WITH IGNORE LOCK AT END
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEERPREVIOUS
+           ELSE
+              READ FSGNODO PREVIOUS RECORD AT END
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEERPREVIOUS
+           END-IF.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-LEERPREVIOUS
+           END-IF.
+           PERFORM MOVECTOJ.
+       FIN-LEERPREVIOUS.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       LKDES SECTION.
+       LEER-PR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           IF IGNORELOCK = 1
+              READ FSGNODO WITH IGNORE LOCK KEY IS DES
+                   INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEER
+           ELSE
+              READ FSGNODO KEY IS DES INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEER
+           END-IF.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-LEER
+           END-IF.
+           PERFORM MOVECTOJ.
+       FIN-LKDES.
+       FIN-LEER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       STMKDES SECTION.
+       STME.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY < DES INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMKDES.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STMKDES.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STYKDES SECTION.
+       STMA.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY > DES INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STYKDES.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STYKDES.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNMKDES SECTION.
+       STME.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY NOT < DES INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNMKDES.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STNMKDES.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNYKDES SECTION.
+       STMA.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNODO KEY NOT > DES INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNYKDES.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STNYKDES.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       HACDIR SECTION.
+       HACIENDODIR.
+           MOVE SPACES TO VALORDIR.
+           MOVE SPACES TO NOMBRDIR.
+           STRING "dd_" NOMBREFSGNODO(1:3)
+                  DELIMITED BY " "
+                  INTO NOMBRDIR
+           END-STRING.
+           DISPLAY NOMBRDIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR NOT = SPACES AND
+              VALORDIR NOT = LOW-VALUES
+              MOVE SPACES TO BUFER-DIR
+              STRING VALORDIR NOMBREFSGNODO(4:)
+                     DELIMITED BY " "
+                     INTO BUFER-DIR
+              END-STRING
+           ELSE
+              MOVE NOMBREFSGNODO TO BUFER-DIR
+           END-IF.
+           MOVE SPACES TO DIRECTORIO.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 256
+                   IF BUF-1(II) = "/" OR "\"
+                      CALL "CBL_CREATE_DIR" USING DIRECTORIO ESTADO
+                   END-IF
+                   MOVE BUF-1(II) TO DIR-1(II)
+                   IF DIR-1(II) = " "
+                      MOVE 256 TO II
+                   END-IF
+           END-PERFORM.
+       FIN-HACDIR.
+
+
+       PONNOMBRE SECTION.
+       PON.
+           IF VALORES NOT = SPACES AND VALORES NOT = LOW-VALUES
+              MOVE 0 TO CONTADORPP
+              INSPECT VALORES TALLYING CONTADORPP FOR ALL ".."
+              IF CONTADORPP = 0
+                 MOVE VALORES TO NOMBREFSGNODO
+              END-IF
+           END-IF.
+       FIN-PONNOMBRE.
+
+       SETIGNORELOCK SECTION.
+       PON.
+           MOVE "1" TO IGNORELOCK.
+           IF VALORES(1:1) = "0"
+              MOVE "0" TO IGNORELOCK.
+           IF VALORES(1:1) = "2"
+              MOVE "2" TO IGNORELOCK.
+       FIN-IGNORELOCK.
+
+       GETERRORES SECTION.
+       GON.
+           MOVE 2 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ERRORES LONGI
+           ELSE
+              DISPLAY ERRORES UPON SYSOUT
+           END-IF.
+
+       GETRAZON SECTION.
+       GRZN.
+           CALL "SRRAZON" USING ERRORES RAZONTXT.
+           MOVE 40 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING RAZONTXT LONGI
+           ELSE
+              DISPLAY RAZONTXT UPON SYSOUT
+           END-IF.
+
+       GETLOCKHOLDER SECTION.
+       GLH.
+           MOVE 15 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING LOCKHOLDER LONGI
+           ELSE
+              DISPLAY LOCKHOLDER UPON SYSOUT
+           END-IF.
+
+
+       GETALL SECTION.
+       GT.
+           MOVE 192 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING JRSGNODO LONGI
+           ELSE
+              DISPLAY JRSGNODO UPON SYSOUT
+           END-IF.
+       FIN-GETALL.
+
+       SETALL SECTION.
+       ST.
+           MOVE VALORES TO JRSGNODO.
+       FIN-SETALL.
+
+       MOVEJTOC SECTION.
+       MJTOC.
+           MOVE JCLA TO CLA.
+           MOVE JDES TO DES.
+           MOVE JPADRE TO CLA-PADRE.
+       FIN-MOVEJTOC.
+
+       MOVECTOJ SECTION.
+       MCTOJ.
+           MOVE CLA TO JCLA.
+           MOVE DES TO JDES.
+           MOVE CLA-PADRE TO JPADRE.
+       FIN-MOVECTOJ.
+
+       CARGAPAGINADA SECTION.
+       CARGP.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE VALORES(1:8) TO LIMITEPAG.
+           MOVE VALORES(9:64) TO ULTIMACLA.
+           MOVE 0 TO CONTADORPAG.
+           MOVE "N" TO MASHAYMAS.
+           INITIALIZE RSGNODO.
+           IF ULTIMACLA = SPACES
+              MOVE SPACES TO CLA
+              START FSGNODO KEY NOT < CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           ELSE
+              MOVE ULTIMACLA TO CLA
+              START FSGNODO KEY > CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           END-IF.
+           MOVE 1 TO SIGUEPAG.
+           PERFORM UNTIL SIGUEPAG = 0 OR CONTADORPAG NOT < LIMITEPAG
+              READ FSGNODO NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 ADD 1 TO CONTADORPAG
+                 MOVE CLA TO ULTIMACLA
+                 PERFORM MOVECTOJ
+                 PERFORM GETALL
+              END-IF
+           END-PERFORM.
+           IF SIGUEPAG = 1
+              READ FSGNODO NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 MOVE "S" TO MASHAYMAS
+              END-IF
+           END-IF.
+       FIN-CARGAPAGINADA.
+           MOVE SPACES TO ENTEXTO.
+           STRING MASHAYMAS " " ULTIMACLA
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+
+       CARGATODOS SECTION.
+       INI-CARGA.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           DISPLAY "|INI-MUCHOS|" UPON SYSOUT.
+           INITIALIZE RSGNODO.
+           IF VALORES = SPACES
+              START FSGNODO
+                 KEY NOT < CLA
+                 INVALID KEY
+                 GO TO FIN-CARGATODOS
+           END-IF.
+           IF VALORES = 1
+              START FSGNODO
+                 KEY NOT < DES
+                 INVALID KEY
+                 GO TO FIN-CARGATODOS
+           END-IF.
+       LEE-CARGA.
+           READ FSGNODO NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO FIN-CARGATODOS.
+           PERFORM MOVECTOJ.
+           PERFORM GETALL.
+           GO TO LEE-CARGA.
+       FIN-CARGATODOS.
+           DISPLAY "|FIN-MUCHOS|" UPON SYSOUT.
