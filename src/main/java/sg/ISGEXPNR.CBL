@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGEXPNR.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      EXPORTA FSGNR A UN FICHERO SECUENCIAL PLANO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNR-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNR-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNR                 PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGNRIN               PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+       01 CONTADOREXP                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGNRIN NOMBREEXPORTIN
+                 CONTADOREXP.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOREXP.
+           MOVE NOMBREFSGNRIN TO NOMBREFSGNR.
+           MOVE SPACES TO NOMBREEXPORT.
+           IF NOMBREEXPORTIN = SPACES OR LOW-VALUES
+              STRING NOMBREFSGNR "EXP"
+                     DELIMITED BY " "
+                     INTO NOMBREEXPORT
+              END-STRING
+           ELSE
+              MOVE NOMBREEXPORTIN TO NOMBREEXPORT
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGNR.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGEXPNR NO SE PUDO ABRIR " NOMBREFSGNR
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FEXP.
+       LEER.
+           READ FSGNR NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           MOVE SPACES TO REXP.
+           MOVE RSGNR TO REXP.
+           WRITE REXP.
+           ADD 1 TO CONTADOREXP.
+           GO TO LEER.
+       CERRAR.
+           CLOSE FEXP.
+           CLOSE FSGNR.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
