@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCLONFRDES.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      DUPLICA TODOS LOS FSGRDES DE UN ROLE HACIA OTRO
+                      ROLE (CASCADA AL CLONAR EL ROLE). A DIFERENCIA
+                      DE SRRENFRDES, LOS FSGRDES DEL ROLE ORIGEN NO SE
+                      BORRAN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGRDES-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGRDES-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGRDES               PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 GUARDARD.
+          03 G-IDIOMA                 PIC X(8).
+          03 G-DESIDIOMA              PIC X(64).
+          03 G-ACTIVO                 PIC X(1).
+          03 G-MODPOR                 PIC X(15).
+          03 G-MODFECHA                PIC 9(8).
+          03 G-MODHORA                PIC 9(6).
+
+       LINKAGE SECTION.
+       01 ROLEORIGEN                  PIC X(64).
+       01 ROLEDESTINO                 PIC X(64).
+       01 CONTADOR                    PIC 9(8).
+
+       PROCEDURE DIVISION USING ROLEORIGEN ROLEDESTINO CONTADOR.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE "mnu/SG/FSGRDES" TO NOMBREFSGRDES.
+           OPEN I-O FSGRDES.
+           IF ERROR-1 = "0"
+              MOVE ROLEORIGEN TO CLA-ROLE
+              MOVE 1 TO SIGUE
+              START FSGRDES KEY NOT < CLA-ROLE INVALID KEY
+                    MOVE 0 TO SIGUE
+              END-START
+              PERFORM UNTIL SIGUE = 0
+                 READ FSGRDES NEXT RECORD AT END
+                      MOVE 0 TO SIGUE
+                 END-READ
+                 IF SIGUE = 1
+                    IF CLA-ROLE NOT = ROLEORIGEN
+                       MOVE 0 TO SIGUE
+                    ELSE
+                       MOVE CLA-IDIOMA TO G-IDIOMA
+                       MOVE DES-IDIOMA TO G-DESIDIOMA
+                       MOVE ACTIVO TO G-ACTIVO
+                       MOVE MODPOR TO G-MODPOR
+                       MOVE MODFECHA TO G-MODFECHA
+                       MOVE MODHORA TO G-MODHORA
+                       MOVE ROLEDESTINO TO CLA-ROLE
+                       MOVE G-IDIOMA TO CLA-IDIOMA
+                       MOVE G-DESIDIOMA TO DES-IDIOMA
+                       MOVE G-ACTIVO TO ACTIVO
+                       MOVE G-MODPOR TO MODPOR
+                       MOVE G-MODFECHA TO MODFECHA
+                       MOVE G-MODHORA TO MODHORA
+                       WRITE RSGRDES INVALID KEY
+                             CONTINUE
+                       END-WRITE
+                       IF ERROR-1 = "0"
+                          ADD 1 TO CONTADOR
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE FSGRDES
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
