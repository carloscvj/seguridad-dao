@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRRAZON.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      TRADUCE UN FILE STATUS A UNA RAZON LEGIBLE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ERROR-1W                    PIC X.
+       01 ERROR-2W                    PIC X.
+       01 ERROR-2NW REDEFINES ERROR-2W PIC 9 COMP-X.
+
+       LINKAGE SECTION.
+       01 ERRORESIN.
+          03 ERRIN-1                  PIC X.
+          03 ERRIN-2                  PIC X.
+       01 RAZON                       PIC X(40).
+
+       PROCEDURE DIVISION USING ERRORESIN RAZON.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE SPACES TO RAZON.
+           MOVE ERRIN-1 TO ERROR-1W.
+           MOVE ERRIN-2 TO ERROR-2W.
+           EVALUATE ERRORESIN
+              WHEN "00" MOVE "OPERACION CORRECTA" TO RAZON
+              WHEN "02" MOVE "CLAVE ALTERNATIVA DUPLICADA" TO RAZON
+              WHEN "10" MOVE "FIN DE FICHERO" TO RAZON
+              WHEN "21" MOVE "CLAVE FUERA DE SECUENCIA" TO RAZON
+              WHEN "22" MOVE "CLAVE DUPLICADA" TO RAZON
+              WHEN "23" MOVE "REGISTRO NO ENCONTRADO" TO RAZON
+              WHEN "24" MOVE "LIMITE DEL FICHERO SUPERADO" TO RAZON
+              WHEN "30" MOVE "ERROR DE E/S PERMANENTE" TO RAZON
+              WHEN "34" MOVE "LIMITE DEL FICHERO SUPERADO" TO RAZON
+              WHEN "35" MOVE "FICHERO NO EXISTE" TO RAZON
+              WHEN "37" MOVE "MODO DE APERTURA INCOMPATIBLE" TO RAZON
+              WHEN "38" MOVE "FICHERO CERRADO CON LOCK" TO RAZON
+              WHEN "39" MOVE "ATRIBUTOS DE FICHERO NO COINCIDEN"
+                        TO RAZON
+              WHEN "41" MOVE "FICHERO YA ABIERTO" TO RAZON
+              WHEN "42" MOVE "FICHERO NO ABIERTO" TO RAZON
+              WHEN "43" MOVE "NO HAY REGISTRO ACTUAL" TO RAZON
+              WHEN "44" MOVE "LONGITUD DE REGISTRO INCORRECTA" TO RAZON
+              WHEN "46" MOVE "LECTURA SECUENCIAL SIN REGISTRO PREVIO"
+                        TO RAZON
+              WHEN "47" MOVE "FICHERO NO ABIERTO PARA LECTURA" TO RAZON
+              WHEN "48" MOVE "FICHERO NO ABIERTO PARA ESCRITURA"
+                        TO RAZON
+              WHEN "49" MOVE "FICHERO NO ABIERTO EN I-O" TO RAZON
+              WHEN "51" MOVE "REGISTRO BLOQUEADO POR OTRO USUARIO"
+                        TO RAZON
+              WHEN OTHER
+                 IF ERROR-1W = "9"
+                    MOVE "ERROR EXTENDIDO DEL ENTORNO" TO RAZON
+                 ELSE
+                    MOVE "CODIGO DE ESTADO DESCONOCIDO" TO RAZON
+                 END-IF
+           END-EVALUATE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
