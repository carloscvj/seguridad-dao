@@ -0,0 +1,7 @@
+        FD  FCKPT
+            DATA RECORD IS RCKPT.
+        01  RCKPT.
+            03 CK-FASE PIC X(8).
+            03 CK-REGL PIC 9(8).
+            03 CK-REGD PIC 9(8).
+            03 CK-REGG PIC 9(8).
