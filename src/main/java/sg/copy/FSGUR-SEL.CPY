@@ -0,0 +1,8 @@
+            SELECT FSGUR
+                   ASSIGN TO RANDOM NOMBREFSGUR
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLA
+                   ALTERNATE RECORD KEY IS CLA-ROLE WITH DUPLICATES
+                   LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+                   FILE STATUS IS ERRORES.
