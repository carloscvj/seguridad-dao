@@ -0,0 +1,7 @@
+        FD  FSGNODO
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGNODO.
+        01  RSGNODO.
+            05 CLA PIC X(64).
+            05 DES PIC X(64).
+            05 CLA-PADRE PIC X(64).
