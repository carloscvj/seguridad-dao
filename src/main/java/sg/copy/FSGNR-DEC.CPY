@@ -0,0 +1,5 @@
+        FSGNR-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGNR.
+        FSGNR-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGNR " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
