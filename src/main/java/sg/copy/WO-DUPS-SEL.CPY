@@ -0,0 +1,5 @@
+            SELECT FDUPS
+                   ASSIGN TO RANDOM NOMBREDUPS
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
