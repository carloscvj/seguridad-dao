@@ -0,0 +1,5 @@
+        FSGRC-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGRC.
+        FSGRC-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGRC " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
