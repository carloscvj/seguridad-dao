@@ -0,0 +1,6 @@
+        FD  FDUPS
+            DATA RECORD IS RDUPS.
+        01  RDUPS.
+            03 DP-FECHA PIC 9(8).
+            03 DP-HORA PIC 9(6).
+            03 DP-CLAVE PIC X(128).
