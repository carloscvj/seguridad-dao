@@ -0,0 +1,7 @@
+        FD  FBAD
+            DATA RECORD IS RBAD.
+        01  RBAD.
+            03 BR-FECHA PIC 9(8).
+            03 BR-HORA PIC 9(6).
+            03 BR-MOTIVO PIC X(20).
+            03 BR-REGISTRO PIC X(4096).
