@@ -0,0 +1,9 @@
+            SELECT FSGRC
+                   ASSIGN TO RANDOM NOMBREFSGRC
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLA
+                   ALTERNATE RECORD KEY IS CLA-ROLEINCL
+                             WITH DUPLICATES
+                   LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+                   FILE STATUS IS ERRORES.
