@@ -0,0 +1,12 @@
+        FD  FSGROLE
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGROLE.
+        01  RSGROLE.
+            05 CLA PIC X(64).
+            05 DES PIC X(64).
+            05 ACTIVO PIC X(1).
+            05 FECHA-EFECTIVA PIC 9(8).
+            05 MODPOR PIC X(15).
+            05 MODFECHA PIC 9(8).
+            05 MODHORA PIC 9(6).
+            05 FILLER PIC X(26).
