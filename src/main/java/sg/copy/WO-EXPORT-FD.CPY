@@ -0,0 +1,3 @@
+        FD  FEXP
+            DATA RECORD IS REXP.
+        01  REXP                        PIC X(4096).
