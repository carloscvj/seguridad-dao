@@ -0,0 +1,5 @@
+        FSGUSU-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGUSU.
+        FSGUSU-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGUSU " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
