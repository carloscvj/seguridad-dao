@@ -0,0 +1,9 @@
+        FD  FTRAZA
+            DATA RECORD IS RTRAZA.
+        01  RTRAZA.
+            03 TL-FECHA PIC 9(8).
+            03 TL-HORA PIC 9(6).
+            03 TL-USUARIO PIC X(15).
+            03 TL-ABM PIC X.
+            03 TL-FICHERO PIC X(64).
+            03 TL-REGISTRO PIC X(256).
