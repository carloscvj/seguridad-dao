@@ -0,0 +1,5 @@
+        FSGRDES-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGRDES.
+        FSGRDES-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGRDES " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
