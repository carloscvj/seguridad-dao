@@ -0,0 +1,5 @@
+        FSGSER-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGSER.
+        FSGSER-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGSER " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
