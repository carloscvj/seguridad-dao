@@ -0,0 +1,5 @@
+            SELECT FBAD
+                   ASSIGN TO RANDOM NOMBREBAD
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
