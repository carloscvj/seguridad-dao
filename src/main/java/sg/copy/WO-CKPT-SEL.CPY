@@ -0,0 +1,5 @@
+            SELECT FCKPT
+                   ASSIGN TO RANDOM NOMBRECKPT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
