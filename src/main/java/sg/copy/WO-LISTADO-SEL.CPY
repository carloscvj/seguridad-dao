@@ -0,0 +1,5 @@
+            SELECT FLIS
+                   ASSIGN TO RANDOM NOMBRELISTADO
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
