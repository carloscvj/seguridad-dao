@@ -0,0 +1,8 @@
+        FD  FSGUR
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGUR.
+        01  RSGUR.
+            05 CLA.
+               10 CLA-USUARIO PIC X(64).
+               10 CLA-ROLE PIC X(64).
+            05 FILLER PIC X(64).
