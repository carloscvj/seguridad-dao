@@ -0,0 +1,8 @@
+            SELECT FSGUSU
+                   ASSIGN TO RANDOM NOMBREFSGUSU
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLA
+                   ALTERNATE RECORD KEY IS DES WITH DUPLICATES
+                   LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+                   FILE STATUS IS ERRORES.
