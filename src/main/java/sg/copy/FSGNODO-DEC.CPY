@@ -0,0 +1,5 @@
+        FSGNODO-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGNODO.
+        FSGNODO-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGNODO " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
