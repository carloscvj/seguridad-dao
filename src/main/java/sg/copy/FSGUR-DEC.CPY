@@ -0,0 +1,5 @@
+        FSGUR-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGUR.
+        FSGUR-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGUR " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
