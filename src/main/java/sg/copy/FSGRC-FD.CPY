@@ -0,0 +1,12 @@
+        FD  FSGRC
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGRC.
+        01  RSGRC.
+            05 CLA.
+               10 CLA-ROLEBASE PIC X(64).
+               10 CLA-ROLEINCL PIC X(64).
+            05 ACTIVO PIC X(1).
+            05 MODPOR PIC X(15).
+            05 MODFECHA PIC 9(8).
+            05 MODHORA PIC 9(6).
+            05 FILLER PIC X(34).
