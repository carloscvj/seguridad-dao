@@ -0,0 +1,3 @@
+        FD  FLIS
+            DATA RECORD IS RLIS.
+        01  RLIS                        PIC X(132).
