@@ -0,0 +1,7 @@
+            SELECT FSGRDES
+                   ASSIGN TO RANDOM NOMBREFSGRDES
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLA
+                   LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+                   FILE STATUS IS ERRORES.
