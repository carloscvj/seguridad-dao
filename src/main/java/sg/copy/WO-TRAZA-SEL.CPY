@@ -0,0 +1,5 @@
+            SELECT FTRAZA
+                   ASSIGN TO RANDOM NOMBRETRAZA
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
