@@ -0,0 +1,5 @@
+        FSGROLE-DECLARATIVA SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON FSGROLE.
+        FSGROLE-DECL-PARRAFO.
+            DISPLAY "ERROR EN FSGROLE " ERRORES " PROGRAMA "
+                    PROG UPON SYSOUT.
