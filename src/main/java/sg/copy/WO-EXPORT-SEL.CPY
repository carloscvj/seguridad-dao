@@ -0,0 +1,5 @@
+            SELECT FEXP
+                   ASSIGN TO RANDOM NOMBREEXPORT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
