@@ -0,0 +1,13 @@
+        FD  FSGRDES
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGRDES.
+        01  RSGRDES.
+            05 CLA.
+               10 CLA-ROLE PIC X(64).
+               10 CLA-IDIOMA PIC X(8).
+            05 DES-IDIOMA PIC X(64).
+            05 ACTIVO PIC X(1).
+            05 MODPOR PIC X(15).
+            05 MODFECHA PIC 9(8).
+            05 MODHORA PIC 9(6).
+            05 FILLER PIC X(26).
