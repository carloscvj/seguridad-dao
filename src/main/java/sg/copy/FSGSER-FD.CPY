@@ -0,0 +1,7 @@
+        FD  FSGSER
+            LABEL RECORD STANDARD
+            DATA RECORD IS RSGSER.
+        01  RSGSER.
+            05 CLA PIC X(64).
+            05 DES PIC X(64).
+            05 FILLER PIC X(64).
