@@ -0,0 +1,33 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    ASGRC.
+        SECURITY.      ASIGNADOR.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "FSGRC-SEL".
+        DATA DIVISION.
+        FILE SECTION.
+            COPY "FSGRC-FD".
+        WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+        LINKAGE SECTION.
+        01 NOMBREFSGRC PIC X(256).
+        PROCEDURE DIVISION USING
+                  NOMBREFSGRC.
+        PROGRAMA SECTION.
+        PROCESOS.
+            IF NOMBREFSGRC = SPACES OR LOW-VALUES
+               MOVE "mnu/SG/FSGRC" TO NOMBREFSGRC
+            END-IF.
+            CALL "PRUMKDIR" USING NOMBREFSGRC.
+            OPEN OUTPUT FSGRC.
+            IF ERRORES NOT = "00"
+               CALL "PRUERR" USING
+                    ERRORES
+                    NOMBREFSGRC
+                   "ASIGNADOR"
+               GO TO FIN-PROGRAMA.
+            CLOSE FSGRC.
+        FIN-PROCESOS.
+            EXIT PROGRAM.
+        FIN-PROGRAMA.
+            STOP RUN.
