@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRLISTAINCL.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      DEVUELVE LOS ROLES INCLUIDOS (CLA-ROLEINCL) POR
+                      UN ROLE BASE, SEGUN FSGRC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGRC-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGRC-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGRC                 PIC X(256).
+       01 SIGUE                       PIC 9.
+
+       LINKAGE SECTION.
+       01 ROLECODEIN                  PIC X(64).
+       01 TABLA-INCL-L.
+          05 TABLA-INCL               PIC X(64) OCCURS 50 TIMES.
+       01 TOTALINCL                   PIC 9(3).
+
+       PROCEDURE DIVISION USING ROLECODEIN TABLA-INCL-L TOTALINCL.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO TOTALINCL.
+           MOVE SPACES TO TABLA-INCL-L.
+           MOVE "mnu/SG/FSGRC" TO NOMBREFSGRC.
+           OPEN INPUT FSGRC.
+           IF ERROR-1 NOT = "0"
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE ROLECODEIN TO CLA-ROLEBASE.
+           MOVE LOW-VALUES TO CLA-ROLEINCL.
+           START FSGRC KEY NOT < CLA INVALID KEY
+                 GO TO CERRARLO.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGRC NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1
+                 IF CLA-ROLEBASE NOT = ROLECODEIN
+                    MOVE 0 TO SIGUE
+                 ELSE
+                    IF TOTALINCL < 50
+                       ADD 1 TO TOTALINCL
+                       MOVE CLA-ROLEINCL TO TABLA-INCL(TOTALINCL)
+                    ELSE
+                       MOVE 0 TO SIGUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+       CERRARLO.
+           CLOSE FSGRC.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
