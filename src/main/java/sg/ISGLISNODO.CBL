@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGLISNODO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      LISTADO IMPRESO DE FSGNODO, CON CABECERA DE
+                      PAGINA Y SALTO DE PAGINA CADA MAXLINPAG LINEAS,
+                      PARA COPIA EN PAPEL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+           COPY "WO-LISTADO-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+           COPY "WO-LISTADO-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNODO               PIC X(256).
+       01 NOMBRELISTADO               PIC X(256).
+       01 FECHAHOY                    PIC 9(8).
+       01 LINEA-PAG                   PIC 9(3) VALUE 99.
+       01 MAXLINPAG                   PIC 9(3) VALUE 55.
+       01 NUMPAGINA                   PIC 9(5) VALUE 0.
+       01 NUMPAGINAED                 PIC ZZZZ9.
+       01 CONTADORLIS                 PIC 9(8).
+       01 DESED                       PIC X(40).
+       01 CLAED                       PIC X(30).
+       01 PADREED                     PIC X(30).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGNODOIN             PIC X(256).
+       01 NOMBRELISTADOIN             PIC X(256).
+       01 CONTADORLISOUT              PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGNODOIN NOMBRELISTADOIN
+                 CONTADORLISOUT.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADORLIS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHAHOY.
+           MOVE NOMBREFSGNODOIN TO NOMBREFSGNODO.
+           IF NOMBREFSGNODO = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGNODO" TO NOMBREFSGNODO
+           END-IF.
+           MOVE NOMBRELISTADOIN TO NOMBRELISTADO.
+           IF NOMBRELISTADO = SPACES OR LOW-VALUES
+              MOVE SPACES TO NOMBRELISTADO
+              STRING NOMBREFSGNODO "LIS"
+                     DELIMITED BY " "
+                     INTO NOMBRELISTADO
+              END-STRING
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGNODO.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGLISNODO NO SE PUDO ABRIR " NOMBREFSGNODO
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FLIS.
+       LEER.
+           READ FSGNODO NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           IF LINEA-PAG NOT < MAXLINPAG
+              PERFORM IMPRIME-CABECERA
+           END-IF.
+           PERFORM IMPRIME-DETALLE.
+           ADD 1 TO CONTADORLIS.
+           GO TO LEER.
+       CERRAR.
+           PERFORM IMPRIME-PIE.
+           CLOSE FLIS.
+           CLOSE FSGNODO.
+       FIN-PROCESOS.
+           MOVE CONTADORLIS TO CONTADORLISOUT.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       IMPRIME-CABECERA SECTION.
+       IMCAB.
+           ADD 1 TO NUMPAGINA.
+           MOVE NUMPAGINA TO NUMPAGINAED.
+           MOVE SPACES TO RLIS.
+           STRING "LISTADO DE NODOS (FSGNODO)"
+                  "     FECHA: " FECHAHOY
+                  "     PAGINA: " NUMPAGINAED
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           STRING "CLAVE                         "
+                  "DESCRIPCION                            "
+                  "NODO PADRE"
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE 4 TO LINEA-PAG.
+       FIN-IMPRIME-CABECERA.
+           EXIT.
+
+       IMPRIME-DETALLE SECTION.
+       IMDET.
+           MOVE SPACES TO CLAED.
+           MOVE CLA TO CLAED.
+           MOVE SPACES TO DESED.
+           MOVE DES TO DESED.
+           MOVE SPACES TO PADREED.
+           MOVE CLA-PADRE TO PADREED.
+           MOVE SPACES TO RLIS.
+           STRING CLAED DESED PADREED
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           ADD 1 TO LINEA-PAG.
+       FIN-IMPRIME-DETALLE.
+           EXIT.
+
+       IMPRIME-PIE SECTION.
+       IMPIE.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           STRING "TOTAL DE NODOS LISTADOS: " CONTADORLIS
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+       FIN-IMPRIME-PIE.
+           EXIT.
