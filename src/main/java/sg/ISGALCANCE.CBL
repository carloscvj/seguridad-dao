@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGALCANCE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      INFORME CONSOLIDADO DE QUE ROLES ALCANZAN UN
+                      NODO DADO, YA SEA POR CONCESION DIRECTA, POR
+                      HERENCIA DE NODO (CLA-PADRE) O POR COMPOSICION
+                      DE ROLES (FSGRC). RECORRE TODOS LOS ROLES DE
+                      FSGROLE Y DELEGA CADA COMPROBACION A SRALCANCE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 ALCANZA                     PIC 9.
+       01 CONTADORUSU                 PIC 9(8).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 NODOCODEIN                  PIC X(64).
+       01 CONTADOR                    PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGROLEIN NODOCODEIN CONTADOR.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE NOMBREFSGROLEIN TO NOMBREFSGROLE.
+           IF NOMBREFSGROLE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGROLE" TO NOMBREFSGROLE
+           END-IF.
+           OPEN INPUT FSGROLE.
+           IF ERROR-1 NOT = "0"
+              DISPLAY "ISGALCANCE NO SE PUDO ABRIR FSGROLE: " ERRORES
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1 AND ACTIVO NOT = "N"
+                 CALL "SRALCANCE" USING NODOCODEIN CLA ALCANZA
+                 IF ALCANZA = 1
+                    ADD 1 TO CONTADOR
+                    DISPLAY "ALCANZA NODO=" NODOCODEIN
+                            " ROLE=" CLA UPON SYSOUT
+                    CALL "SRLISTAFUR" USING CLA NODOCODEIN CONTADORUSU
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FSGROLE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
