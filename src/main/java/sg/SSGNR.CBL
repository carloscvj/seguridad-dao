@@ -7,10 +7,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "FSGNR-SEL".
+           COPY "WO-TRAZA-SEL".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FSGNR-FD".
+           COPY "WO-TRAZA-FD".
 
        WORKING-STORAGE SECTION.
 
@@ -24,7 +26,11 @@
          03 JCLA.
            05 JCLA-NODO PIC X(64).
            05 JCLA-ROLE PIC X(64).
-         03 JFILLER PIC X(64).
+         03 JACTIVO PIC X(1).
+         03 JMODPOR PIC X(15).
+         03 JMODFECHA PIC 9(8).
+         03 JMODHORA PIC 9(6).
+         03 JFILLER PIC X(34).
        01  VALORDIR          PIC X(128).
        01  NOMBRDIR          PIC X(6).
        01  ERRORES.
@@ -33,6 +39,59 @@
            03 ERROR-2N REDEFINES ERROR-2 PIC 9 COMP-X.
 
        01 NOMBREFSGNR                PIC X(256).
+       01 LIMITEPAG                    PIC 9(8).
+       01 CONTADORPAG                  PIC 9(8).
+       01 SIGUEPAG                     PIC 9.
+       01 MASHAYMAS                    PIC X VALUE "N".
+       01 ULTIMACLA                    PIC X(128).
+       01 CONTADORBULK                 PIC 9(8).
+       01 CONTADORTOT                  PIC 9(8).
+       01 SIGUECONTAR                  PIC 9.
+       01 RAZONTXT                      PIC X(40).
+       01 LOCKHOLDER                   PIC X(15).
+       01 LOCKFECHA                    PIC 9(8).
+       01 LOCKHORA                     PIC 9(6).
+       01 ENCONTRADOLH                 PIC 9.
+       01 LONGICLAVE                   PIC 9(3) VALUE 128.
+       01 REINTENTOS                   PIC 9(3).
+       01 MAXREINTENTOS                PIC 9(3) VALUE 10.
+       01 SIGUERETRY                   PIC 9.
+       01 NSESPERA                    PIC S9(18) COMP-5 VALUE 200000000.
+       01 REINTENTOSDIR               PIC 9(3).
+       01 MAXREINTENTOSDIR            PIC 9(3) VALUE 1.
+       01 NSESPERADIR                 PIC S9(18) COMP-5 VALUE 0.
+       01 VALORDIRCFG                 PIC X(128).
+       01 NOMBRDIRREIN                PIC X(13) VALUE "DIRREINTENTOS".
+       01 NOMBRDIRESP                 PIC X(10) VALUE "DIRESPERAN".
+       01 SESALTA                     PIC 9(8) VALUE 0.
+       01 SESBAJA                     PIC 9(8) VALUE 0.
+       01 SESMODIF                    PIC 9(8) VALUE 0.
+       01 SESLECT                     PIC 9(8) VALUE 0.
+       01 SESDESBLOQ                  PIC 9(8) VALUE 0.
+       01 NOMBRETRAZA                 PIC X(256).
+       01 REGUNDO                     PIC X(192).
+       01 REGANTERIOR                 PIC X(192).
+       01 ABMUNDO                     PIC X.
+       01 SIGUEU                      PIC 9.
+       01 ENCONTROU                   PIC 9.
+       01 HAYANTERIOR                 PIC 9.
+       01 REGULTIMOVISTO              PIC X(192).
+       01 HAYULTIMO                   PIC 9.
+       01 DESHOK                      PIC 9.
+       01 CONTADORPP                 PIC 9(3).
+       01 ROLEREPL                    PIC X(64).
+       01 CUANTOSNUEVOS               PIC 9(8).
+       01 CUANTOSACTUALES             PIC 9(3).
+       01 TABLA-ACTUAL.
+          03 NODO-ACTUAL              PIC X(64) OCCURS 50 TIMES.
+       01 TABLA-NUEVA.
+          03 NODO-NUEVA               PIC X(64) OCCURS 50 TIMES.
+       01 IIREPL                      PIC 9(3).
+       01 JJREPL                      PIC 9(3).
+       01 SIGUEREPL                   PIC 9.
+       01 ENELNUEVO                   PIC 9.
+       01 ENELACTUAL                  PIC 9.
+       01 REPLOK                      PIC 9.
        01 ABIERTO                     PIC 9.
        01 IGNORELOCK                  PIC 9.
        01 INVALIDKEY                  PIC 9.
@@ -89,6 +148,7 @@
               INITIALIZE RSGNR
               INITIALIZE CONVERTIR
               MOVE 1 TO IGNORELOCK
+              MOVE "true" TO TRAZAR
               INITIALIZE INVALIDKEY
               MOVE "00" TO ERRORES
            END-IF.
@@ -115,14 +175,38 @@
               WHEN "ST>"  PERFORM STMAYOR
               WHEN "STN<" PERFORM STNOMENOR
               WHEN "STN>" PERFORM STNOMAYOR
+              WHEN "ST<NODO"  PERFORM STMENORNODO
+              WHEN "ST>NODO"  PERFORM STMAYORNODO
+              WHEN "STN<NODO" PERFORM STNOMENORNODO
+              WHEN "STN>NODO" PERFORM STNOMAYORNODO
+              WHEN "REAKROLE"
+              PERFORM LKROLE
+              WHEN "ST<KROLE"
+              PERFORM STMKROLE
+              WHEN "ST>KROLE"
+              PERFORM STYKROLE
+              WHEN "STN<KROLE"
+              PERFORM STNMKROLE
+              WHEN "STN>KROLE"
+              PERFORM STNYKROLE
               WHEN "NEX"  PERFORM LEERNEXT
               WHEN "PRE"  PERFORM LEERPREVIOUS
               WHEN "UNL"  PERFORM NOBLOC
               WHEN "CLO"  PERFORM CERRAR
               WHEN "SIL"  PERFORM SETIGNORELOCK
               WHEN "GER"  PERFORM GETERRORES
+              WHEN "GETRAZON" PERFORM GETRAZON
+              WHEN "GETLOCKHOLDER" PERFORM GETLOCKHOLDER
+              WHEN "PAGTODOS" PERFORM CARGAPAGINADA
+              WHEN "BULKWRI" PERFORM ESCRIBIRMASIVO
               WHEN "GETALL" PERFORM GETALL
               WHEN "SETALL" PERFORM SETALL
+              WHEN "PIN" PERFORM PING
+              WHEN "META" PERFORM METADATA
+              WHEN "CNT" PERFORM CONTARTODOS
+              WHEN "HLT" PERFORM HEALTHCHECK
+              WHEN "UNDO" PERFORM DESHACER
+              WHEN "REPLNODOS" PERFORM REEMPLAZARNODOS
               WHEN "STP" PERFORM TERMINA
            END-EVALUATE.
        FIN-PROCESOS.
@@ -130,8 +214,347 @@
        FIN-PROGRAMA.
            STOP RUN.
 
+       PING SECTION.
+       PG.
+           MOVE 6 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING "|PONG|" LONGI
+           ELSE
+              DISPLAY "|PONG|" UPON SYSOUT
+           END-IF.
+       FIN-PING.
+
+       METADATA SECTION.
+       MET.
+           MOVE SPACES TO ENTEXTO.
+           STRING "FSGNR|192|CLA-NODO,CLA-ROLE,ACTIVO,MOD"
+                  "POR,MODFECHA,MODHORA|ALT:CLA-ROLE"
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-METADATA.
+
+       HEALTHCHECK SECTION.
+       HCK.
+           MOVE SPACES TO ENTEXTO.
+           STRING "HEALTH|ABIERTO=" ABIERTO
+                  "|ERRORES=" ERRORES
+                  "|TRAZAR=" TRAZAR
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-HEALTHCHECK.
+
+       DESHACER SECTION.
+       DESH.
+           MOVE 0 TO DESHOK.
+           MOVE 0 TO ENCONTROU.
+           MOVE SPACES TO REGUNDO.
+           MOVE SPACE TO ABMUNDO.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFSGNR "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    MOVE 1 TO ENCONTROU
+                    MOVE TL-ABM TO ABMUNDO
+                    MOVE TL-REGISTRO(1:192) TO REGUNDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF ENCONTROU = 0
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           EVALUATE ABMUNDO
+              WHEN "A" PERFORM DESHACER-BORRA
+              WHEN "B" PERFORM DESHACER-ALTA
+              WHEN "M" PERFORM DESHACER-MODIF
+           END-EVALUATE.
+       FIN-DESHACER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING DESHOK LONGI
+           ELSE
+              DISPLAY DESHOK UPON SYSOUT
+           END-IF.
+
+       DESHACER-BORRA SECTION.
+       DBOR.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGNR.
+           DELETE FSGNR INVALID KEY
+                  MOVE 3 TO DESHOK
+                  GO TO FIN-DESHACER-BORRA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-BORRA
+           END-IF.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "B" TO ABM
+              MOVE RSGNR TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNR
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-BORRA.
+           EXIT.
+
+       DESHACER-ALTA SECTION.
+       DALT.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGNR.
+           WRITE RSGNR INVALID KEY
+                 MOVE 3 TO DESHOK
+                 GO TO FIN-DESHACER-ALTA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-ALTA
+           END-IF.
+           ADD 1 TO SESALTA.
+           IF TRAZAR = "true"
+              MOVE "A" TO ABM
+              MOVE RSGNR TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNR
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-ALTA.
+           EXIT.
+
+       DESHACER-MODIF SECTION.
+       DMOD.
+           MOVE 0 TO HAYANTERIOR.
+           MOVE SPACES TO REGANTERIOR.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           MOVE 0 TO HAYULTIMO.
+           MOVE SPACES TO REGULTIMOVISTO.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    IF TL-REGISTRO(1:FUNCTION LENGTH(CLA)) =
+                       REGUNDO(1:FUNCTION LENGTH(CLA))
+                       IF HAYULTIMO = 1
+                          MOVE 1 TO HAYANTERIOR
+                          MOVE REGULTIMOVISTO TO REGANTERIOR
+                       END-IF
+                       MOVE 1 TO HAYULTIMO
+                       MOVE TL-REGISTRO(1:192) TO REGULTIMOVISTO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF HAYANTERIOR = 0
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGANTERIOR TO RSGNR.
+           REWRITE RSGNR INVALID KEY
+                   MOVE 3 TO DESHOK
+                   GO TO FIN-DESHACER-MODIF.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           ADD 1 TO SESMODIF.
+           IF TRAZAR = "true"
+              MOVE "M" TO ABM
+              MOVE RSGNR TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGNR
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-MODIF.
+           EXIT.
+
+       REEMPLAZARNODOS SECTION.
+       REPLN.
+           MOVE 0 TO REPLOK.
+           MOVE VALORES(1:64) TO ROLEREPL.
+           MOVE VALORES(65:8) TO CUANTOSNUEVOS.
+           IF CUANTOSNUEVOS > 50
+              MOVE 5 TO REPLOK
+              GO TO FIN-REEMPLAZARNODOS
+           END-IF.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE 1 TO IIREPL.
+           PERFORM CUANTOSNUEVOS TIMES
+              IF ESCRIBIBLE = "P"
+                 CALL "Leer" USING BUFERENT
+              ELSE
+                 ACCEPT BUFERENT FROM SYSIN
+              END-IF
+              MOVE BUFERENT(1:64) TO NODO-NUEVA(IIREPL)
+              ADD 1 TO IIREPL
+           END-PERFORM.
+           MOVE 0 TO CUANTOSACTUALES.
+           MOVE ROLEREPL TO CLA-ROLE.
+           START FSGNR KEY NOT < CLA-ROLE INVALID KEY
+                 CONTINUE
+           END-START.
+           IF ERROR-1 = "0"
+              MOVE 1 TO SIGUEREPL
+              PERFORM UNTIL SIGUEREPL = 0
+                 READ FSGNR NEXT RECORD AT END
+                      MOVE 0 TO SIGUEREPL
+                 END-READ
+                 IF SIGUEREPL = 1
+                    IF ERROR-1 NOT = "0"
+                       MOVE 5 TO REPLOK
+                       MOVE 0 TO SIGUEREPL
+                    ELSE
+                       IF CLA-ROLE NOT = ROLEREPL
+                          MOVE 0 TO SIGUEREPL
+                       ELSE
+                          IF CUANTOSACTUALES < 50
+                             ADD 1 TO CUANTOSACTUALES
+                             MOVE CLA-NODO TO
+                                  NODO-ACTUAL(CUANTOSACTUALES)
+                          ELSE
+                             MOVE 5 TO REPLOK
+                             MOVE 0 TO SIGUEREPL
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+           IF REPLOK = 5
+              UNLOCK FSGNR
+              GO TO FIN-REEMPLAZARNODOS
+           END-IF.
+           PERFORM VARYING IIREPL FROM 1 BY 1
+                   UNTIL IIREPL > CUANTOSACTUALES
+              MOVE 0 TO ENELNUEVO
+              PERFORM VARYING JJREPL FROM 1 BY 1
+                      UNTIL JJREPL > CUANTOSNUEVOS
+                 IF NODO-ACTUAL(IIREPL) = NODO-NUEVA(JJREPL)
+                    MOVE 1 TO ENELNUEVO
+                 END-IF
+              END-PERFORM
+              IF ENELNUEVO = 0
+                 MOVE ROLEREPL TO CLA-ROLE
+                 MOVE NODO-ACTUAL(IIREPL) TO CLA-NODO
+                 DELETE FSGNR INVALID KEY
+                        CONTINUE
+                 END-DELETE
+                 IF ERROR-1 = "0"
+                    ADD 1 TO SESBAJA
+                    IF TRAZAR = "true"
+                       MOVE "B" TO ABM
+                       MOVE RSGNR TO REGISTRO
+                       CALL "SRUTRAZA" USING NOMBREFSGNR ABM REGISTRO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING JJREPL FROM 1 BY 1
+                   UNTIL JJREPL > CUANTOSNUEVOS
+              MOVE 0 TO ENELACTUAL
+              PERFORM VARYING IIREPL FROM 1 BY 1
+                      UNTIL IIREPL > CUANTOSACTUALES
+                 IF NODO-ACTUAL(IIREPL) = NODO-NUEVA(JJREPL)
+                    MOVE 1 TO ENELACTUAL
+                 END-IF
+              END-PERFORM
+              IF ENELACTUAL = 0
+                 MOVE ROLEREPL TO CLA-ROLE
+                 MOVE NODO-NUEVA(JJREPL) TO CLA-NODO
+                 MOVE "S" TO ACTIVO
+                 MOVE USUARIO TO MODPOR
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO MODFECHA
+                 MOVE FUNCTION CURRENT-DATE(9:6) TO MODHORA
+                 WRITE RSGNR INVALID KEY
+                       CONTINUE
+                 END-WRITE
+                 IF ERROR-1 = "0"
+                    ADD 1 TO SESALTA
+                    IF TRAZAR = "true"
+                       MOVE "A" TO ABM
+                       MOVE RSGNR TO REGISTRO
+                       CALL "SRUTRAZA" USING NOMBREFSGNR ABM REGISTRO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           UNLOCK FSGNR.
+       FIN-REEMPLAZARNODOS.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING REPLOK LONGI
+           ELSE
+              DISPLAY REPLOK UPON SYSOUT
+           END-IF.
+
        TERMINA SECTION.
        TERMI.
+           DISPLAY "RESUMEN SESION " NOMBREFSGNR
+                   " ALTAS=" SESALTA
+                   " BAJAS=" SESBAJA
+                   " MODIFS=" SESMODIF
+                   " LECTURAS=" SESLECT
+                   " DESBLOQUEOS=" SESDESBLOQ UPON SYSOUT.
            MOVE 5 TO LONGI.
            IF ESCRIBIBLE = "P"
               CALL "Escribir" USING "|FIN|" LONGI
@@ -196,20 +619,52 @@
            IF ABIERTO = 1 OR 2
               PERFORM CERRAR
            END-IF.
+           PERFORM LEERCONFIGDIR.
+           MOVE 0 TO REINTENTOSDIR.
            OPEN OUTPUT FSGNR.
-           IF ERRORES = "35" OR
-             (ERROR-1 = "9" AND ERROR-2N = 9)
-              PERFORM HACDIR
-              OPEN OUTPUT FSGNR
-              IF ERRORES NOT = "00"
-                 CALL "PRUERR" USING
-                      ERRORES
-                      NOMBREFSGNR
-                     "ASIGNADOR"
-                 GO TO FIN-ABREOUTPUT.
+           PERFORM UNTIL ERRORES = "00" OR
+                         REINTENTOSDIR NOT < MAXREINTENTOSDIR
+              IF ERRORES = "35" OR
+                (ERROR-1 = "9" AND ERROR-2N = 9)
+                 ADD 1 TO REINTENTOSDIR
+                 PERFORM HACDIR
+                 IF NSESPERADIR > 0
+                    CALL "CBL_GC_NANOSLEEP" USING NSESPERADIR
+                 END-IF
+                 OPEN OUTPUT FSGNR
+              ELSE
+                 ADD MAXREINTENTOSDIR TO REINTENTOSDIR
+              END-IF
+           END-PERFORM.
+           IF ERRORES NOT = "00"
+              CALL "PRUERR" USING
+                   ERRORES
+                   NOMBREFSGNR
+                  "ASIGNADOR"
+              GO TO FIN-ABREOUTPUT
+           END-IF.
            MOVE 3 TO ABIERTO.
        FIN-ABREOUTPUT.
 
+       LEERCONFIGDIR SECTION.
+       LCD.
+           MOVE 1 TO MAXREINTENTOSDIR.
+           MOVE 0 TO NSESPERADIR.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRREIN UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:3) TO MAXREINTENTOSDIR
+           END-IF.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRESP UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:18) TO NSESPERADIR
+           END-IF.
+       FIN-LEERCONFIGDIR.
+           EXIT.
+
        CERRAR SECTION.
        CER.
            IF ABIERTO < 1 OR > 3
@@ -225,6 +680,12 @@
               GO TO FIN-NOBLOC
            END-IF.
            UNLOCK FSGNR.
+           ADD 1 TO SESDESBLOQ.
+           IF TRAZAR = "true"
+              MOVE "U" TO ABM
+              MOVE RSGNR TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGNR ABM REGISTRO
+           END-IF.
        FIN-NOBLOC.
 
        LEER SECTION.
@@ -243,15 +704,65 @@
                    MOVE 1 TO INVALIDKEY
                    GO TO FIN-LEER
            ELSE
-              READ FSGNR INVALID KEY
-                   MOVE 1 TO INVALIDKEY
-                   GO TO FIN-LEER
+              IF IGNORELOCK = 2
+                 MOVE 0 TO REINTENTOS
+                 MOVE 1 TO SIGUERETRY
+                 PERFORM UNTIL SIGUERETRY = 0
+                    READ FSGNR INVALID KEY
+                         IF ERRORES = "51"
+                            ADD 1 TO REINTENTOS
+                            IF REINTENTOS > MAXREINTENTOS
+                               MOVE 5 TO INVALIDKEY
+                               MOVE 0 TO SIGUERETRY
+                            ELSE
+                               CALL "CBL_GC_NANOSLEEP" USING NSESPERA
+                            END-IF
+                         ELSE
+                            MOVE 1 TO INVALIDKEY
+                            MOVE 0 TO SIGUERETRY
+                         END-IF
+                    NOT INVALID KEY
+                         MOVE 0 TO SIGUERETRY
+                    END-READ
+                 END-PERFORM
+                 IF INVALIDKEY = 5
+                    CALL "SRLOCKHOLDER" USING
+                         NOMBREFSGNR CLA LONGICLAVE
+                         LOCKHOLDER LOCKFECHA LOCKHORA
+                         ENCONTRADOLH
+                    GO TO FIN-LEER
+                 END-IF
+                 IF INVALIDKEY = 1
+                    GO TO FIN-LEER
+                 END-IF
+              ELSE
+                 READ FSGNR INVALID KEY
+                      IF ERRORES = "51"
+                         MOVE 5 TO INVALIDKEY
+                         CALL "SRLOCKHOLDER" USING
+                              NOMBREFSGNR CLA LONGICLAVE
+                              LOCKHOLDER LOCKFECHA LOCKHORA
+                              ENCONTRADOLH
+                      ELSE
+                         MOVE 1 TO INVALIDKEY
+                      END-IF
+                      GO TO FIN-LEER
+              END-IF
            END-IF.
            IF ERROR-1 NOT = "0"
               MOVE 2 TO INVALIDKEY
               GO TO FIN-LEER
            END-IF.
            PERFORM MOVECTOJ.
+           ADD 1 TO SESLECT.
+           IF IGNORELOCK = 0 AND TRAZAR = "true"
+              MOVE "L" TO ABM
+              MOVE RSGNR TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGNR ABM REGISTRO
+           END-IF.
+           IF ACTIVO = "N" AND VALORES(1:6) NOT = "FORZAR"
+              MOVE 4 TO INVALIDKEY
+           END-IF.
        FIN-LEER.
            MOVE 1 TO LONGI
            IF ESCRIBIBLE = "P"
@@ -263,6 +774,12 @@
        ESCRIBIR SECTION.
        ESCR.
            PERFORM MOVEJTOC.
+           IF ACTIVO = SPACE OR LOW-VALUE
+              MOVE "S" TO ACTIVO
+           END-IF.
+           MOVE USUARIO TO MODPOR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MODFECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO MODHORA.
            MOVE 0 TO INVALIDKEY.
            IF ABIERTO < 1 OR > 3
               PERFORM ABREIO
@@ -278,6 +795,7 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-ESCRIBIR
            END-IF.
+           ADD 1 TO SESALTA.
            IF TRAZAR = "true"
               MOVE "A" TO ABM
               MOVE RSGNR TO REGISTRO
@@ -297,6 +815,9 @@
        REESCRIBIR SECTION.
        REESCR.
            PERFORM MOVEJTOC.
+           MOVE USUARIO TO MODPOR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MODFECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO MODHORA.
            MOVE 0 TO INVALIDKEY.
            IF ABIERTO < 1 OR > 3
               PERFORM ABREIO
@@ -312,6 +833,7 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-REESCRIBIR
            END-IF.
+           ADD 1 TO SESMODIF.
            IF TRAZAR = "true"
               MOVE "M" TO ABM
               MOVE RSGNR TO REGISTRO
@@ -346,6 +868,7 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-BORRAR
            END-IF.
+           ADD 1 TO SESBAJA.
            IF TRAZAR = "true"
               MOVE "B" TO ABM
               MOVE RSGNR TO REGISTRO
@@ -486,6 +1009,285 @@
            MOVE INVALIDKEY TO INVALIDKEYNEXT.
            MOVE INVALIDKEY TO INVALIDKEYPREV.
 
+       STMENORNODO SECTION.
+       STMENO.
+           PERFORM MOVEJTOCNODO.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY < CLA-NODO INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMENORNODO.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STMENORNODO
+           END-IF.
+       FIN-STMENORNODO.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STMAYORNODO SECTION.
+       STMAN.
+           PERFORM MOVEJTOCNODO.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY > CLA-NODO INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMAYORNODO.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STMAYORNODO
+           END-IF.
+       FIN-STMAYORNODO.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNOMENORNODO SECTION.
+       STANOMENO.
+           PERFORM MOVEJTOCNODO.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY NOT < CLA-NODO INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNOMENORNODO.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STNOMENORNODO
+           END-IF.
+       FIN-STNOMENORNODO.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNOMAYORNODO SECTION.
+       STANOMAN.
+           PERFORM MOVEJTOCNODO.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY NOT > CLA-NODO INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNOMAYORNODO.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-STNOMAYORNODO
+           END-IF.
+       FIN-STNOMAYORNODO.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       LKROLE SECTION.
+       LEER-PR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           IF IGNORELOCK = 1
+              READ FSGNR WITH IGNORE LOCK KEY IS CLA-ROLE
+                   INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEER
+           ELSE
+              READ FSGNR KEY IS CLA-ROLE INVALID KEY
+                   MOVE 1 TO INVALIDKEY
+                   GO TO FIN-LEER
+           END-IF.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+              GO TO FIN-LEER
+           END-IF.
+           PERFORM MOVECTOJ.
+       FIN-LKROLE.
+       FIN-LEER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+
+       STMKROLE SECTION.
+       STMER.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY < CLA-ROLE INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STMKROLE.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STMKROLE.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STYKROLE SECTION.
+       STMAR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY > CLA-ROLE INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STYKROLE.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STYKROLE.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNMKROLE SECTION.
+       STNMER.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY NOT < CLA-ROLE INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNMKROLE.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STNMKROLE.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
+       STNYKROLE SECTION.
+       STNAR.
+           PERFORM MOVEJTOC.
+           MOVE 0 TO INVALIDKEY.
+           MOVE 0 TO INVALIDKEYNEXT.
+           MOVE 0 TO INVALIDKEYPREV.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO INVALIDKEY.
+           START FSGNR KEY NOT > CLA-ROLE INVALID KEY
+                 MOVE 1 TO INVALIDKEY
+                 GO TO FIN-STNYKROLE.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO INVALIDKEY
+           END-IF.
+       FIN-STNYKROLE.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING INVALIDKEY LONGI
+           ELSE
+              DISPLAY INVALIDKEY UPON SYSOUT
+           END-IF.
+           MOVE INVALIDKEY TO INVALIDKEYNEXT.
+           MOVE INVALIDKEY TO INVALIDKEYPREV.
+
        LEERNEXT SECTION.
        LENE.
            MOVE 0 TO INVALIDKEY.
@@ -583,7 +1385,13 @@
 
        PONNOMBRE SECTION.
        PON.
-           MOVE VALORES TO NOMBREFSGNR.
+           IF VALORES NOT = SPACES AND VALORES NOT = LOW-VALUES
+              MOVE 0 TO CONTADORPP
+              INSPECT VALORES TALLYING CONTADORPP FOR ALL ".."
+              IF CONTADORPP = 0
+                 MOVE VALORES TO NOMBREFSGNR
+              END-IF
+           END-IF.
        FIN-PONNOMBRE.
 
        SETIGNORELOCK SECTION.
@@ -591,6 +1399,8 @@
            MOVE "1" TO IGNORELOCK.
            IF VALORES(1:1) = "0"
               MOVE "0" TO IGNORELOCK.
+           IF VALORES(1:1) = "2"
+              MOVE "2" TO IGNORELOCK.
        FIN-IGNORELOCK.
 
        GETERRORES SECTION.
@@ -602,6 +1412,25 @@
               DISPLAY ERRORES UPON SYSOUT
            END-IF.
 
+       GETRAZON SECTION.
+       GRZN.
+           CALL "SRRAZON" USING ERRORES RAZONTXT.
+           MOVE 40 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING RAZONTXT LONGI
+           ELSE
+              DISPLAY RAZONTXT UPON SYSOUT
+           END-IF.
+
+       GETLOCKHOLDER SECTION.
+       GLH.
+           MOVE 15 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING LOCKHOLDER LONGI
+           ELSE
+              DISPLAY LOCKHOLDER UPON SYSOUT
+           END-IF.
+
 
        GETALL SECTION.
        GT.
@@ -618,16 +1447,99 @@
            MOVE VALORES TO JRSGNR.
        FIN-SETALL.
 
+       ESCRIBIRMASIVO SECTION.
+       ESCRM.
+           MOVE VALORES(1:8) TO CONTADORBULK.
+           PERFORM CONTADORBULK TIMES
+              IF ESCRIBIBLE = "P"
+                 CALL "Leer" USING BUFERENT
+              ELSE
+                 ACCEPT BUFERENT FROM SYSIN
+              END-IF
+              MOVE BUFERENT TO JRSGNR
+              PERFORM ESCRIBIR
+           END-PERFORM.
+       FIN-ESCRIBIRMASIVO.
+
        MOVEJTOC SECTION.
        MJTOC.
            MOVE JCLA TO CLA.
+           MOVE JACTIVO TO ACTIVO.
+           MOVE JMODPOR TO MODPOR.
+           MOVE JMODFECHA TO MODFECHA.
+           MOVE JMODHORA TO MODHORA.
        FIN-MOVEJTOC.
 
+       MOVEJTOCNODO SECTION.
+       MJTOCN.
+           MOVE JCLA-NODO TO CLA-NODO.
+       FIN-MOVEJTOCNODO.
+
        MOVECTOJ SECTION.
        MCTOJ.
            MOVE CLA TO JCLA.
+           MOVE ACTIVO TO JACTIVO.
+           MOVE MODPOR TO JMODPOR.
+           MOVE MODFECHA TO JMODFECHA.
+           MOVE MODHORA TO JMODHORA.
        FIN-MOVECTOJ.
 
+       CARGAPAGINADA SECTION.
+       CARGP.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE VALORES(1:8) TO LIMITEPAG.
+           MOVE VALORES(9:128) TO ULTIMACLA.
+           MOVE 0 TO CONTADORPAG.
+           MOVE "N" TO MASHAYMAS.
+           INITIALIZE RSGNR.
+           IF ULTIMACLA = SPACES
+              MOVE SPACES TO CLA
+              START FSGNR KEY NOT < CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           ELSE
+              MOVE ULTIMACLA TO CLA
+              START FSGNR KEY > CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           END-IF.
+           MOVE 1 TO SIGUEPAG.
+           PERFORM UNTIL SIGUEPAG = 0 OR CONTADORPAG NOT < LIMITEPAG
+              READ FSGNR NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 ADD 1 TO CONTADORPAG
+                 MOVE CLA TO ULTIMACLA
+                 PERFORM MOVECTOJ
+                 PERFORM GETALL
+              END-IF
+           END-PERFORM.
+           IF SIGUEPAG = 1
+              READ FSGNR NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 MOVE "S" TO MASHAYMAS
+              END-IF
+           END-IF.
+       FIN-CARGAPAGINADA.
+           MOVE SPACES TO ENTEXTO.
+           STRING MASHAYMAS " " ULTIMACLA
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+
        CARGATODOS SECTION.
        INI-CARGA.
            IF ABIERTO < 1 OR > 3
@@ -653,3 +1565,39 @@
            GO TO LEE-CARGA.
        FIN-CARGATODOS.
            DISPLAY "|FIN-MUCHOS|" UPON SYSOUT.
+
+       CONTARTODOS SECTION.
+       CNTODOS.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO CONTADORTOT.
+           INITIALIZE RSGNR.
+           MOVE SPACES TO CLA.
+           START FSGNR KEY NOT < CLA INVALID KEY
+                 GO TO FIN-CONTARTODOS.
+           MOVE 1 TO SIGUECONTAR.
+           PERFORM UNTIL SIGUECONTAR = 0
+              READ FSGNR NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUECONTAR
+              END-READ
+              IF SIGUECONTAR = 1
+                 ADD 1 TO CONTADORTOT
+              END-IF
+           END-PERFORM.
+       FIN-CONTARTODOS.
+           MOVE SPACES TO ENTEXTO.
+           STRING CONTADORTOT
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
