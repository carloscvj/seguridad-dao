@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGDIFROLE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      RECONCILIACION DE FSGROLE ENTRE DOS ENTORNOS:
+                      COMPARA EL FSGROLE LOCAL CONTRA UNA EXPORTACION
+                      DE OTRO ENTORNO (GENERADA CON ISGEXPROLE) Y
+                      LISTA LAS CLAVES QUE SOLO ESTAN EN UNO DE LOS
+                      DOS, Y LAS QUE ESTAN EN AMBOS PERO DIFIEREN.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 SIGUEB                      PIC 9.
+       01 ENCONTRADOB                 PIC 9.
+
+       01 RSGROLEB.
+          03 CLAB                     PIC X(64).
+          03 DESB                     PIC X(64).
+          03 ACTIVOB                  PIC X(1).
+          03 FECHA-EFECTIVAB          PIC 9(8).
+          03 MODPORB                  PIC X(15).
+          03 MODFECHAB                PIC 9(8).
+          03 MODHORAB                 PIC 9(6).
+          03 FILLERB                  PIC X(26).
+
+       01 CNT-IGUALES                 PIC 9(8).
+       01 CNT-DIFERENTES              PIC 9(8).
+       01 CNT-SOLOA                   PIC 9(8).
+       01 CNT-SOLOB                   PIC 9(8).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFSGROLEIN NOMBREEXPORTIN.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CNT-IGUALES.
+           MOVE 0 TO CNT-DIFERENTES.
+           MOVE 0 TO CNT-SOLOA.
+           MOVE 0 TO CNT-SOLOB.
+           MOVE NOMBREFSGROLEIN TO NOMBREFSGROLE.
+           IF NOMBREFSGROLE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGROLE" TO NOMBREFSGROLE
+           END-IF.
+           MOVE NOMBREEXPORTIN TO NOMBREEXPORT.
+       PROCESOS.
+           OPEN INPUT FSGROLE.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGDIFROLE NO SE PUDO ABRIR " NOMBREFSGROLE
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN INPUT FEXP.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGDIFROLE NO SE PUDO ABRIR " NOMBREEXPORT
+                      UPON SYSOUT
+              CLOSE FSGROLE
+              GO TO FIN-PROCESOS
+           END-IF.
+           PERFORM COMPARAR-B-CONTRA-A.
+           CLOSE FEXP.
+           CLOSE FSGROLE.
+           OPEN INPUT FSGROLE.
+           PERFORM COMPARAR-A-CONTRA-B.
+           CLOSE FSGROLE.
+           DISPLAY "RECONCILIACION FSGROLE " NOMBREFSGROLE
+                   " VS " NOMBREEXPORT UPON SYSOUT.
+           DISPLAY "IGUALES: " CNT-IGUALES UPON SYSOUT.
+           DISPLAY "DIFERENTES: " CNT-DIFERENTES UPON SYSOUT.
+           DISPLAY "SOLO EN " NOMBREFSGROLE ": " CNT-SOLOA
+                   UPON SYSOUT.
+           DISPLAY "SOLO EN " NOMBREEXPORT ": " CNT-SOLOB
+                   UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       COMPARAR-B-CONTRA-A SECTION.
+       CBA.
+           MOVE 1 TO SIGUEB.
+           PERFORM UNTIL SIGUEB = 0
+              READ FEXP AT END MOVE 0 TO SIGUEB
+              END-READ
+              IF SIGUEB = 1
+                 MOVE REXP(1:192) TO RSGROLEB
+                 MOVE CLAB TO CLA
+                 READ FSGROLE INVALID KEY
+                      ADD 1 TO CNT-SOLOB
+                      DISPLAY "SOLO EN EXPORTADO: " CLAB
+                              UPON SYSOUT
+                 NOT INVALID KEY
+                      IF DES = DESB AND ACTIVO = ACTIVOB AND
+                         FECHA-EFECTIVA = FECHA-EFECTIVAB
+                         ADD 1 TO CNT-IGUALES
+                      ELSE
+                         ADD 1 TO CNT-DIFERENTES
+                         DISPLAY "DIFERENTE: " CLAB UPON SYSOUT
+                      END-IF
+                 END-READ
+              END-IF
+           END-PERFORM.
+       FIN-COMPARAR-B-CONTRA-A.
+           EXIT.
+
+       COMPARAR-A-CONTRA-B SECTION.
+       CAB.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1
+                 PERFORM BUSCAR-EN-B
+                 IF ENCONTRADOB = 0
+                    ADD 1 TO CNT-SOLOA
+                    DISPLAY "SOLO EN " NOMBREFSGROLE ": " CLA
+                            UPON SYSOUT
+                 END-IF
+              END-IF
+           END-PERFORM.
+       FIN-COMPARAR-A-CONTRA-B.
+           EXIT.
+
+       BUSCAR-EN-B SECTION.
+       BENB.
+           MOVE 0 TO ENCONTRADOB.
+           OPEN INPUT FEXP.
+           MOVE 1 TO SIGUEB.
+           PERFORM UNTIL SIGUEB = 0 OR ENCONTRADOB = 1
+              READ FEXP AT END MOVE 0 TO SIGUEB
+              END-READ
+              IF SIGUEB = 1
+                 MOVE REXP(1:64) TO CLAB
+                 IF CLAB = CLA
+                    MOVE 1 TO ENCONTRADOB
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FEXP.
+       FIN-BUSCAR-EN-B.
+           EXIT.
