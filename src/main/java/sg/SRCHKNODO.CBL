@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCHKNODO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI EXISTE UN NODO EN FSGNODO.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNODO               PIC X(256).
+
+       LINKAGE SECTION.
+       01 NODOCODE                    PIC X(64).
+       01 EXISTE                      PIC 9.
+
+       PROCEDURE DIVISION USING NODOCODE EXISTE.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO EXISTE.
+           MOVE "mnu/SG/FSGNODO" TO NOMBREFSGNODO.
+           OPEN INPUT FSGNODO.
+           IF ERROR-1 = "0"
+              MOVE NODOCODE TO CLA
+              READ FSGNODO WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE 1 TO EXISTE
+              END-IF
+              CLOSE FSGNODO
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
