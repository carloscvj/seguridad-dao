@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ASGCLONROLE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      UTILITARIO BATCH DE CLONADO DE ROLE: DUPLICA UN
+                      FSGROLE EXISTENTE BAJO UNA CLAVE NUEVA, JUNTO
+                      CON SU LISTA DE NODOS (FSGNR) Y SUS DESCRIP-
+                      CIONES POR IDIOMA (FSGRDES). NO DUPLICA FSGRC
+                      (ROLES INCLUIDOS), POR LA MISMA RAZON POR LA QUE
+                      SSGROLE-RENOMBRAR TAMPOCO LO HACE: NO HAY
+                      CASCADA DE FSGRC SOBRE CLAVE DE ROLE EN ESTE
+                      SISTEMA, SOLO ISGORFAN PARA DETECTAR HUERFANOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+       01 CONTADORFSGNR               PIC 9(8).
+       01 CONTADORFRDES               PIC 9(8).
+       01 GUARDARL.
+          03 G-DES                    PIC X(64).
+          03 G-ACTIVO                 PIC X(1).
+          03 G-FECHA-EFECTIVA         PIC 9(8).
+          03 G-MODPOR                 PIC X(15).
+          03 G-MODFECHA               PIC 9(8).
+          03 G-MODHORA                PIC 9(6).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 ROLEORIGEN                  PIC X(64).
+       01 ROLEDESTINO                 PIC X(64).
+       01 DESDESTINO                  PIC X(64).
+       01 CLONOK                      PIC 9.
+
+       PROCEDURE DIVISION USING NOMBREFSGROLEIN ROLEORIGEN ROLEDESTINO
+                 DESDESTINO CLONOK.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CLONOK.
+           MOVE 0 TO CONTADORFSGNR.
+           MOVE 0 TO CONTADORFRDES.
+           MOVE NOMBREFSGROLEIN TO NOMBREFSGROLE.
+           IF NOMBREFSGROLE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGROLE" TO NOMBREFSGROLE
+           END-IF.
+       PROCESOS.
+           OPEN I-O FSGROLE.
+           IF ERRORES NOT = "00"
+              DISPLAY "ASGCLONROLE NO SE PUDO ABRIR " NOMBREFSGROLE
+                      UPON SYSOUT
+              MOVE 9 TO CLONOK
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE ROLEORIGEN TO CLA.
+           READ FSGROLE INVALID KEY
+                MOVE 1 TO CLONOK
+                GO TO CERRAR
+           END-READ.
+           MOVE DES TO G-DES.
+           MOVE ACTIVO TO G-ACTIVO.
+           MOVE FECHA-EFECTIVA TO G-FECHA-EFECTIVA.
+           MOVE MODPOR TO G-MODPOR.
+           MOVE MODFECHA TO G-MODFECHA.
+           MOVE MODHORA TO G-MODHORA.
+           MOVE ROLEDESTINO TO CLA.
+           READ FSGROLE
+                INVALID KEY CONTINUE
+                NOT INVALID KEY
+                     MOVE 2 TO CLONOK
+           END-READ.
+           IF CLONOK = 2
+              GO TO CERRAR
+           END-IF.
+           MOVE ROLEDESTINO TO CLA.
+           IF DESDESTINO = SPACES OR LOW-VALUES
+              MOVE G-DES TO DES
+           ELSE
+              MOVE DESDESTINO TO DES
+           END-IF.
+           MOVE G-ACTIVO TO ACTIVO.
+           MOVE G-FECHA-EFECTIVA TO FECHA-EFECTIVA.
+           MOVE G-MODPOR TO MODPOR.
+           MOVE G-MODFECHA TO MODFECHA.
+           MOVE G-MODHORA TO MODHORA.
+           WRITE RSGROLE INVALID KEY
+                 MOVE 3 TO CLONOK
+                 GO TO CERRAR
+           END-WRITE.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO CLONOK
+           END-IF.
+       CERRAR.
+           CLOSE FSGROLE.
+           IF CLONOK NOT = 0
+              GO TO FIN-PROCESOS
+           END-IF.
+           CALL "SRCLONFNROL" USING ROLEORIGEN ROLEDESTINO
+                CONTADORFSGNR.
+           CALL "SRCLONFRDES" USING ROLEORIGEN ROLEDESTINO
+                CONTADORFRDES.
+           DISPLAY "ASGCLONROLE " ROLEORIGEN " -> " ROLEDESTINO
+                   UPON SYSOUT.
+           DISPLAY "FSGNR CLONADOS: " CONTADORFSGNR UPON SYSOUT.
+           DISPLAY "FSGRDES CLONADOS: " CONTADORFRDES UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
