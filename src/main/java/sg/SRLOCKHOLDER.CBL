@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRLOCKHOLDER.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      BUSCA EN LA TRAZA QUIEN TIENE BLOQUEADA UNA CLAVE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WO-TRAZA-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WO-TRAZA-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBRETRAZA                 PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFICHEROIN             PIC X(256).
+       01 CLAVEIN                     PIC X(128).
+       01 LONGICLAVE                  PIC 9(3).
+       01 LOCKHOLDEROUT               PIC X(15).
+       01 LOCKFECHAOUT                PIC 9(8).
+       01 LOCKHORAOUT                 PIC 9(6).
+       01 ENCONTRADOOUT               PIC 9.
+
+       PROCEDURE DIVISION USING NOMBREFICHEROIN CLAVEIN LONGICLAVE
+                 LOCKHOLDEROUT LOCKFECHAOUT LOCKHORAOUT ENCONTRADOOUT.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE SPACES TO LOCKHOLDEROUT.
+           MOVE 0 TO LOCKFECHAOUT.
+           MOVE 0 TO LOCKHORAOUT.
+           MOVE 0 TO ENCONTRADOOUT.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFICHEROIN "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN INPUT FTRAZA.
+           IF ERRORES NOT = "00"
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER.
+           READ FTRAZA AT END GO TO CERRARLA.
+           IF TL-REGISTRO(1:LONGICLAVE) = CLAVEIN(1:LONGICLAVE)
+              IF TL-ABM = "L"
+                 MOVE TL-USUARIO TO LOCKHOLDEROUT
+                 MOVE TL-FECHA TO LOCKFECHAOUT
+                 MOVE TL-HORA TO LOCKHORAOUT
+                 MOVE 1 TO ENCONTRADOOUT
+              ELSE
+                 MOVE SPACES TO LOCKHOLDEROUT
+                 MOVE 0 TO ENCONTRADOOUT
+              END-IF
+           END-IF.
+           GO TO LEER.
+       CERRARLA.
+           CLOSE FTRAZA.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
