@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCHKUSUACT.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI UN USUARIO DE FSGUSU ESTA ACTIVO.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGUSU-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGUSU-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGUSU                PIC X(256).
+
+       LINKAGE SECTION.
+       01 USUCODE                     PIC X(64).
+       01 ACTIVOUSU                   PIC X.
+
+       PROCEDURE DIVISION USING USUCODE ACTIVOUSU.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE "S" TO ACTIVOUSU.
+           MOVE "mnu/SG/FSGUSU" TO NOMBREFSGUSU.
+           OPEN INPUT FSGUSU.
+           IF ERROR-1 = "0"
+              MOVE USUCODE TO CLA
+              READ FSGUSU WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE ACTIVO TO ACTIVOUSU
+              END-IF
+              CLOSE FSGUSU
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
