@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRVENTANA.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI LA HORA ACTUAL CAE DENTRO DE LA
+                      VENTANA DE MANTENIMIENTO NOCTURNA CONFIGURADA
+                      EN LA VARIABLE DE ENTORNO VENTANAMTO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 VALORVENT                   PIC X(128).
+       01 NOMBRVENT                   PIC X(10) VALUE "VENTANAMTO".
+       01 HORAACTUAL                  PIC 9(6).
+       01 HORAINI                     PIC 9(6).
+       01 HORAFIN                     PIC 9(6).
+
+       LINKAGE SECTION.
+       01 ENVENTANA                   PIC 9.
+
+       PROCEDURE DIVISION USING ENVENTANA.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HORAACTUAL.
+           DISPLAY NOMBRVENT UPON ENVIRONMENT-NAME.
+           ACCEPT VALORVENT FROM ENVIRONMENT-VALUE.
+           IF VALORVENT = SPACES OR LOW-VALUES
+              MOVE 220000 TO HORAINI
+              MOVE 060000 TO HORAFIN
+           ELSE
+              MOVE VALORVENT(1:6) TO HORAINI
+              MOVE VALORVENT(8:6) TO HORAFIN
+           END-IF.
+           MOVE 0 TO ENVENTANA.
+           IF HORAINI <= HORAFIN
+              IF HORAACTUAL NOT < HORAINI AND
+                 HORAACTUAL NOT > HORAFIN
+                 MOVE 1 TO ENVENTANA
+              END-IF
+           ELSE
+              IF HORAACTUAL NOT < HORAINI OR
+                 HORAACTUAL NOT > HORAFIN
+                 MOVE 1 TO ENVENTANA
+              END-IF
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
