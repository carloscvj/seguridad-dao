@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRGETPADRE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      DEVUELVE EL NODO PADRE (CLA-PADRE) DE UN NODO
+                      DE FSGNODO.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNODO               PIC X(256).
+
+       LINKAGE SECTION.
+       01 NODOCODE                    PIC X(64).
+       01 PADREOUT                    PIC X(64).
+       01 ENCONTRADO                  PIC 9.
+
+       PROCEDURE DIVISION USING NODOCODE PADREOUT ENCONTRADO.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO ENCONTRADO.
+           MOVE SPACES TO PADREOUT.
+           MOVE "mnu/SG/FSGNODO" TO NOMBREFSGNODO.
+           OPEN INPUT FSGNODO.
+           IF ERROR-1 = "0"
+              MOVE NODOCODE TO CLA
+              READ FSGNODO WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE 1 TO ENCONTRADO
+                 MOVE CLA-PADRE TO PADREOUT
+              END-IF
+              CLOSE FSGNODO
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
