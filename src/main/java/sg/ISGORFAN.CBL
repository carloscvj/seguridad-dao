@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGORFAN.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      INFORME NOCTURNO DE HUERFANOS EN FSGNR Y FSGUR
+                      FRENTE A FSGNODO Y FSGROLE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNR-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNR-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNR                 PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 EXISTE-NODO                 PIC 9.
+       01 EXISTE-ROLE                 PIC 9.
+       01 CONTADOR-HUERFANOS-NR       PIC 9(8).
+       01 CONTADOR-HUERFANOS-UR       PIC 9(8).
+       01 CONTADOR-HUERFANOS-NODO     PIC 9(8).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGNRIN               PIC X(256).
+       01 NOMBREFSGURIN               PIC X(256).
+       01 NOMBREFSGNODOIN             PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFSGNRIN NOMBREFSGURIN
+                 NOMBREFSGNODOIN.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOR-HUERFANOS-NR.
+           MOVE 0 TO CONTADOR-HUERFANOS-UR.
+           MOVE 0 TO CONTADOR-HUERFANOS-NODO.
+           MOVE NOMBREFSGNRIN TO NOMBREFSGNR.
+           IF NOMBREFSGNR = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGNR" TO NOMBREFSGNR
+           END-IF.
+       PROCESOS.
+           PERFORM REVISAR-FSGNR.
+           CALL "ISGORFUR" USING NOMBREFSGURIN CONTADOR-HUERFANOS-UR.
+           CALL "ISGORFNODO" USING NOMBREFSGNODOIN
+                CONTADOR-HUERFANOS-NODO.
+           DISPLAY "TOTAL HUERFANOS FSGNR: " CONTADOR-HUERFANOS-NR
+                   UPON SYSOUT.
+           DISPLAY "TOTAL HUERFANOS FSGUR: " CONTADOR-HUERFANOS-UR
+                   UPON SYSOUT.
+           DISPLAY "TOTAL HUERFANOS FSGNODO: "
+                   CONTADOR-HUERFANOS-NODO UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       REVISAR-FSGNR SECTION.
+       RFN.
+           OPEN INPUT FSGNR.
+           IF ERROR-1 NOT = "0"
+              DISPLAY "ISGORFAN NO SE PUDO ABRIR FSGNR: " ERRORES
+                      UPON SYSOUT
+              GO TO FIN-RFN
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGNR NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1
+                 CALL "SRCHKNODO" USING CLA-NODO EXISTE-NODO
+                 CALL "SRCHKROLE" USING CLA-ROLE EXISTE-ROLE
+                 IF EXISTE-NODO = 0 OR EXISTE-ROLE = 0
+                    ADD 1 TO CONTADOR-HUERFANOS-NR
+                    DISPLAY "HUERFANO FSGNR NODO=" CLA-NODO
+                            " ROLE=" CLA-ROLE
+                            " NODOOK=" EXISTE-NODO
+                            " ROLEOK=" EXISTE-ROLE UPON SYSOUT
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FSGNR.
+       FIN-RFN.
+           EXIT.
