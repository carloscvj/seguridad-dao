@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGTRAZA.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      INFORME NAVEGABLE SOBRE LA TRAZA DE ABM DE UN
+                      FICHERO (LA QUE GRABA SRUTRAZA).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WO-TRAZA-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WO-TRAZA-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBRETRAZA                 PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 CONTADOR                    PIC 9(8).
+       01 LINEA-SALIDA                PIC X(352).
+
+       LINKAGE SECTION.
+       01 NOMBREFICHEROIN             PIC X(256).
+       01 FILTROABM                   PIC X.
+       01 TOTALLEIDAS                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFICHEROIN FILTROABM TOTALLEIDAS.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO TOTALLEIDAS.
+           MOVE 0 TO CONTADOR.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFICHEROIN "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+       PROCESOS.
+           OPEN INPUT FTRAZA.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGTRAZA NO HAY TRAZA PARA " NOMBREFICHEROIN
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FTRAZA AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1
+                 IF FILTROABM = SPACE OR TL-ABM = FILTROABM
+                    ADD 1 TO CONTADOR
+                    MOVE SPACES TO LINEA-SALIDA
+                    STRING TL-FECHA " " TL-HORA " " TL-USUARIO " "
+                           TL-ABM " " TL-FICHERO " " TL-REGISTRO
+                           DELIMITED BY SIZE
+                           INTO LINEA-SALIDA
+                    END-STRING
+                    DISPLAY LINEA-SALIDA UPON SYSOUT
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           MOVE CONTADOR TO TOTALLEIDAS.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
