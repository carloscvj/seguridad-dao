@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGEXPROLE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      EXPORTA FSGROLE A UN FICHERO SECUENCIAL PLANO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+       01 CONTADOREXP                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGROLEIN NOMBREEXPORTIN
+                 CONTADOREXP.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOREXP.
+           MOVE NOMBREFSGROLEIN TO NOMBREFSGROLE.
+           MOVE SPACES TO NOMBREEXPORT.
+           IF NOMBREEXPORTIN = SPACES OR LOW-VALUES
+              STRING NOMBREFSGROLE "EXP"
+                     DELIMITED BY " "
+                     INTO NOMBREEXPORT
+              END-STRING
+           ELSE
+              MOVE NOMBREEXPORTIN TO NOMBREEXPORT
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGROLE.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGEXPROLE NO SE PUDO ABRIR " NOMBREFSGROLE
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FEXP.
+       LEER.
+           READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           MOVE SPACES TO REXP.
+           MOVE RSGROLE TO REXP.
+           WRITE REXP.
+           ADD 1 TO CONTADOREXP.
+           GO TO LEER.
+       CERRAR.
+           CLOSE FEXP.
+           CLOSE FSGROLE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
