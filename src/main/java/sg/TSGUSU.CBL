@@ -0,0 +1,262 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    TSGUSU.
+        SECURITY.      REORGANIZA.
+
+        ENVIRONMENT DIVISION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            COPY "FSGUSU-SEL".
+
+            SELECT FOLD
+                   ASSIGN TO RANDOM NOMBREOLD
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ERRORES.
+
+            COPY "WO-CKPT-SEL".
+
+            COPY "WO-DUPS-SEL".
+
+            COPY "WO-BADROW-SEL".
+
+        DATA DIVISION.
+        FILE SECTION.
+
+            COPY "FSGUSU-FD".
+
+        FD  FOLD
+            DATA RECORD IS ROLD.
+        01  ROLD       PIC X(4096).
+
+            COPY "WO-CKPT-FD".
+
+            COPY "WO-DUPS-FD".
+
+            COPY "WO-BADROW-FD".
+
+        WORKING-STORAGE SECTION.
+
+            COPY "WO-ERRORES".
+
+        77  NOMBREOLD PIC X(256).
+        77  NOMBRECKPT PIC X(256).
+        77  NOMBREDUPS PIC X(256).
+        77  NOMBREBAD PIC X(256).
+        77  FASEANTERIOR PIC X(8) VALUE SPACES.
+        77  PROG PIC X(128)  VALUE "TSGUSU".
+        77  REGL PIC 9(8).
+        77  REGD PIC 9(8).
+        77  REGM PIC 9(8).
+        77  REGG PIC 9(8).
+        77  NLIN PIC 9(8).
+        77  ENVENTANA PIC 9.
+        77  IISALTO PIC 9(8).
+
+        LINKAGE SECTION.
+        01 NOMBREFSGUSU PIC X(256).
+        PROCEDURE DIVISION USING
+                  NOMBREFSGUSU.
+        DECLARATIVES.
+            COPY "FSGUSU-DEC".
+        END DECLARATIVES.
+
+        PROGRAMA SECTION.
+        INICIALES.
+            IF NOMBREFSGUSU = SPACES OR LOW-VALUES
+               MOVE "mnu/SG/FSGUSU" TO NOMBREFSGUSU
+            END-IF.
+            INITIALIZE REGL REGD REGG.
+            MOVE SPACES TO NOMBRECKPT.
+            STRING NOMBREFSGUSU "CKP"
+                   DELIMITED BY " "
+                   INTO NOMBRECKPT.
+            MOVE SPACES TO NOMBREDUPS.
+            STRING NOMBREFSGUSU "DUP"
+                   DELIMITED BY " "
+                   INTO NOMBREDUPS.
+            MOVE SPACES TO NOMBREBAD.
+            STRING NOMBREFSGUSU "BAD"
+                   DELIMITED BY " "
+                   INTO NOMBREBAD.
+            PERFORM LEECHECKPOINT.
+        PROCESOS.
+            IF FASEANTERIOR = "DONE"
+               DISPLAY "DEBUG:REORG YA COMPLETADA" UPON SYSOUT
+               GO TO FIN-PROCESO
+            END-IF.
+            CALL "SRVENTANA" USING ENVENTANA.
+            IF ENVENTANA = 0
+               DISPLAY "FUERA DE VENTANA DE MANTENIMIENTO" UPON SYSOUT
+               EXIT PROGRAM
+               STOP RUN
+            END-IF.
+            PERFORM MOVIDA.
+            IF FASEANTERIOR = SPACES
+               PERFORM ASIGNACION
+               MOVE "GRABA" TO FASEANTERIOR
+               PERFORM GRABACHECKPOINT
+            END-IF.
+            IF FASEANTERIOR = "GRABA"
+               PERFORM GRABACION
+               MOVE "BORRA" TO FASEANTERIOR
+               PERFORM GRABACHECKPOINT
+            END-IF.
+            IF FASEANTERIOR = "BORRA"
+               PERFORM BORRADO
+               MOVE "DONE" TO FASEANTERIOR
+               PERFORM GRABACHECKPOINT
+            END-IF.
+        FIN-PROCESO.
+            EXIT PROGRAM.
+        FIN-PROGRAMA.
+            STOP RUN.
+
+        LEECHECKPOINT SECTION.
+        LEEC.
+            MOVE SPACES TO FASEANTERIOR.
+            OPEN INPUT FCKPT.
+            IF ERRORES NOT = "00"
+               GO TO FIN-LEECHECKPOINT
+            END-IF.
+            READ FCKPT AT END GO TO CERRARC.
+            MOVE CK-FASE TO FASEANTERIOR.
+            MOVE CK-REGL TO REGL.
+            MOVE CK-REGD TO REGD.
+            MOVE CK-REGG TO REGG.
+        CERRARC.
+            CLOSE FCKPT.
+        FIN-LEECHECKPOINT.
+            EXIT.
+
+        GRABACHECKPOINT SECTION.
+        GRABC.
+            MOVE FASEANTERIOR TO CK-FASE.
+            MOVE REGL TO CK-REGL.
+            MOVE REGD TO CK-REGD.
+            MOVE REGG TO CK-REGG.
+            OPEN OUTPUT FCKPT.
+            WRITE RCKPT.
+            CLOSE FCKPT.
+        FIN-GRABACHECKPOINT.
+            EXIT.
+
+        MOVIDA SECTION.
+        LLA.
+            MOVE SPACES TO NOMBREOLD.
+            STRING NOMBREFSGUSU "OLD"
+                   DELIMITED BY " "
+                   INTO NOMBREOLD.
+*********** ATENCION:YA DEBER�A ESTAR MOVIDO A OLD.
+*********** DESDE JAVA YA SE HACE. SI LO EST�S LLAMANDO A MANO DEBES HABERLO MOVIDO A OLD ANTES
+            OPEN INPUT FOLD.
+            IF ERRORES NOT = "00" *>SI EL OLD NO EXISTE HAY QUE HACERLO.
+               DISPLAY "HAY QUE HACER EL " NOMBREOLD UPON SYSOUT
+               DISPLAY "ANTES DE LLAMAR A �STE" UPON SYSOUT
+               EXIT PROGRAM
+               STOP RUN
+            END-IF.
+            CLOSE FOLD.
+        FIN-MOVIDA.
+            EXIT.
+
+        ASIGNACION SECTION.
+        ASIG.
+            CALL "ASGROLE" USING NOMBREFSGUSU.
+        FIN-ASIGNACION.
+            EXIT.
+
+        GRABACION SECTION.
+        ABRIR.
+            MOVE ZEROES TO NLIN.
+            MOVE SPACES TO ERRORES.
+            PERFORM UNTIL ERROR-1 = "0"
+               OPEN I-O FSGUSU
+            END-PERFORM.
+            OPEN INPUT FOLD.
+            IF REGL > 0
+               PERFORM SALTARLEIDOS
+               OPEN EXTEND FDUPS
+               OPEN EXTEND FBAD
+            ELSE
+               OPEN OUTPUT FDUPS
+               OPEN OUTPUT FBAD
+            END-IF.
+        LEER.
+            READ FOLD AT END GO TO CERRAR.
+            ADD 1 TO NLIN.
+            IF NLIN > 1000
+               MOVE 1 TO NLIN
+               PERFORM GRABACHECKPOINT
+            END-IF.
+            ADD 1 TO REGL.
+            IF NLIN = 1
+               DISPLAY "DEBUG:LEIDOS:" REGL UPON SYSOUT.
+            IF ROLD(1:1) = LOW-VALUES
+               PERFORM GRABA-MALFORMADO
+               GO TO LEER
+            END-IF.
+            MOVE ROLD TO RSGUSU
+            IF CLA = SPACES
+               PERFORM GRABA-MALFORMADO
+               GO TO LEER
+            END-IF.
+            READ FSGUSU INVALID KEY
+                 GO TO GRABA-BIEN
+            NOT INVALID KEY
+                 GO TO GRABA-MAL
+            END-READ.
+        GRABA-MALFORMADO.
+            ADD 1 TO REGM.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO BR-FECHA.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO BR-HORA.
+            MOVE "FILA VACIA O SIN CLAVE" TO BR-MOTIVO.
+            MOVE ROLD TO BR-REGISTRO.
+            WRITE RBAD.
+            IF NLIN = 1
+               DISPLAY "DEBUG:MALFORMADOS:" REGM UPON SYSOUT.
+            GO TO LEER.
+        GRABA-MAL.
+            ADD 1 TO REGD.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO DP-FECHA.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO DP-HORA.
+            MOVE CLA TO DP-CLAVE.
+            WRITE RDUPS.
+            IF NLIN = 1
+               DISPLAY "DEBUG:DUPLICADOS:" REGD UPON SYSOUT.
+            GO TO LEER.
+        GRABA-BIEN.
+            WRITE RSGUSU INVALID KEY GO TO GRABA-MAL.
+            ADD 1 TO REGG.
+            IF NLIN = 1
+               DISPLAY "DEBUG:GRABADOS:" REGG UPON SYSOUT.
+            GO TO LEER.
+        CERRAR.
+            DISPLAY "DEBUG:LEIDOS:" REGL UPON SYSOUT.
+            DISPLAY "DEBUG:GRABADOS:" REGG UPON SYSOUT.
+            DISPLAY "DEBUG:DUPLICADOS:" REGD UPON SYSOUT.
+            DISPLAY "DEBUG:MALFORMADOS:" REGM UPON SYSOUT.
+            CLOSE FSGUSU.
+            CLOSE FOLD.
+            CLOSE FDUPS.
+            CLOSE FBAD.
+        FIN-GRABACION.
+            EXIT.
+
+        BORRADO SECTION.
+        BORROLD.
+            CALL "PRURM" USING NOMBREOLD.
+        FIN-BORRADO.
+            EXIT.
+
+        SALTARLEIDOS SECTION.
+        SALTAR.
+            MOVE 1 TO IISALTO.
+            PERFORM UNTIL IISALTO > REGL
+               READ FOLD AT END GO TO FIN-SALTARLEIDOS
+               END-READ
+               ADD 1 TO IISALTO
+            END-PERFORM.
+        FIN-SALTARLEIDOS.
+            EXIT.
