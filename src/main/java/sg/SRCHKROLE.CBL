@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCHKROLE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI EXISTE UN ROLE EN FSGROLE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+
+       LINKAGE SECTION.
+       01 ROLECODE                    PIC X(64).
+       01 EXISTE                      PIC 9.
+
+       PROCEDURE DIVISION USING ROLECODE EXISTE.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO EXISTE.
+           MOVE "mnu/SG/FSGROLE" TO NOMBREFSGROLE.
+           OPEN INPUT FSGROLE.
+           IF ERROR-1 = "0"
+              MOVE ROLECODE TO CLA
+              READ FSGROLE WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE 1 TO EXISTE
+              END-IF
+              CLOSE FSGROLE
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
