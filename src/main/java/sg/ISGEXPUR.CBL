@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGEXPUR.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      EXPORTA FSGUR A UN FICHERO SECUENCIAL PLANO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGUR-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGUR-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGUR                 PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGURIN               PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+       01 CONTADOREXP                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGURIN NOMBREEXPORTIN
+                 CONTADOREXP.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOREXP.
+           MOVE NOMBREFSGURIN TO NOMBREFSGUR.
+           MOVE SPACES TO NOMBREEXPORT.
+           IF NOMBREEXPORTIN = SPACES OR LOW-VALUES
+              STRING NOMBREFSGUR "EXP"
+                     DELIMITED BY " "
+                     INTO NOMBREEXPORT
+              END-STRING
+           ELSE
+              MOVE NOMBREEXPORTIN TO NOMBREEXPORT
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGUR.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGEXPUR NO SE PUDO ABRIR " NOMBREFSGUR
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FEXP.
+       LEER.
+           READ FSGUR NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           MOVE SPACES TO REXP.
+           MOVE RSGUR TO REXP.
+           WRITE REXP.
+           ADD 1 TO CONTADOREXP.
+           GO TO LEER.
+       CERRAR.
+           CLOSE FEXP.
+           CLOSE FSGUR.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
