@@ -0,0 +1,33 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    ASGRDES.
+        SECURITY.      ASIGNADOR.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "FSGRDES-SEL".
+        DATA DIVISION.
+        FILE SECTION.
+            COPY "FSGRDES-FD".
+        WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+        LINKAGE SECTION.
+        01 NOMBREFSGRDES PIC X(256).
+        PROCEDURE DIVISION USING
+                  NOMBREFSGRDES.
+        PROGRAMA SECTION.
+        PROCESOS.
+            IF NOMBREFSGRDES = SPACES OR LOW-VALUES
+               MOVE "mnu/SG/FSGRDES" TO NOMBREFSGRDES
+            END-IF.
+            CALL "PRUMKDIR" USING NOMBREFSGRDES.
+            OPEN OUTPUT FSGRDES.
+            IF ERRORES NOT = "00"
+               CALL "PRUERR" USING
+                    ERRORES
+                    NOMBREFSGRDES
+                   "ASIGNADOR"
+               GO TO FIN-PROGRAMA.
+            CLOSE FSGRDES.
+        FIN-PROCESOS.
+            EXIT PROGRAM.
+        FIN-PROGRAMA.
+            STOP RUN.
