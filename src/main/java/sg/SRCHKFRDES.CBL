@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCHKFRDES.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI EXISTE UN PAR ROLE/IDIOMA EN
+                      FSGRDES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGRDES-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGRDES-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGRDES               PIC X(256).
+
+       LINKAGE SECTION.
+       01 ROLECODE                    PIC X(64).
+       01 IDIOMACODE                  PIC X(8).
+       01 EXISTE                      PIC 9.
+
+       PROCEDURE DIVISION USING ROLECODE IDIOMACODE EXISTE.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO EXISTE.
+           MOVE "mnu/SG/FSGRDES" TO NOMBREFSGRDES.
+           OPEN INPUT FSGRDES.
+           IF ERROR-1 = "0"
+              MOVE ROLECODE TO CLA-ROLE
+              MOVE IDIOMACODE TO CLA-IDIOMA
+              READ FSGRDES WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE 1 TO EXISTE
+              END-IF
+              CLOSE FSGRDES
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
