@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGEXPNODO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      EXPORTA FSGNODO A UN FICHERO SECUENCIAL PLANO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNODO               PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGNODOIN             PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+       01 CONTADOREXP                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGNODOIN NOMBREEXPORTIN
+                 CONTADOREXP.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOREXP.
+           MOVE NOMBREFSGNODOIN TO NOMBREFSGNODO.
+           MOVE SPACES TO NOMBREEXPORT.
+           IF NOMBREEXPORTIN = SPACES OR LOW-VALUES
+              STRING NOMBREFSGNODO "EXP"
+                     DELIMITED BY " "
+                     INTO NOMBREEXPORT
+              END-STRING
+           ELSE
+              MOVE NOMBREEXPORTIN TO NOMBREEXPORT
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGNODO.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGEXPNODO NO SE PUDO ABRIR " NOMBREFSGNODO
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FEXP.
+       LEER.
+           READ FSGNODO NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           MOVE SPACES TO REXP.
+           MOVE RSGNODO TO REXP.
+           WRITE REXP.
+           ADD 1 TO CONTADOREXP.
+           GO TO LEER.
+       CERRAR.
+           CLOSE FEXP.
+           CLOSE FSGNODO.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
