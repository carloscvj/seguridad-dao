@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRCHKFNR.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      COMPRUEBA SI EXISTE UN PAR NODO/ROLE EN FSGNR.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNR-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNR-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNR                 PIC X(256).
+
+       LINKAGE SECTION.
+       01 NODOCODE                    PIC X(64).
+       01 ROLECODE                    PIC X(64).
+       01 EXISTE                      PIC 9.
+
+       PROCEDURE DIVISION USING NODOCODE ROLECODE EXISTE.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO EXISTE.
+           MOVE "mnu/SG/FSGNR" TO NOMBREFSGNR.
+           OPEN INPUT FSGNR.
+           IF ERROR-1 = "0"
+              MOVE NODOCODE TO CLA-NODO
+              MOVE ROLECODE TO CLA-ROLE
+              READ FSGNR WITH IGNORE LOCK INVALID KEY
+                   CONTINUE
+              END-READ
+              IF ERROR-1 = "0"
+                 MOVE 1 TO EXISTE
+              END-IF
+              CLOSE FSGNR
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
