@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRRENFRDES.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      RENOMBRA EL ROLE EN TODOS LOS FSGRDES QUE LO
+                      REFERENCIAN (CASCADA AL RENOMBRAR EL ROLE).
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGRDES-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGRDES-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGRDES               PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 YAEXISTE                    PIC 9.
+       01 GUARDARD.
+          03 G-IDIOMA                 PIC X(8).
+          03 G-DESIDIOMA              PIC X(64).
+          03 G-ACTIVO                 PIC X(1).
+          03 G-MODPOR                 PIC X(15).
+          03 G-MODFECHA                PIC 9(8).
+          03 G-MODHORA                PIC 9(6).
+
+       LINKAGE SECTION.
+       01 ROLEVIEJO                   PIC X(64).
+       01 ROLENUEVO                   PIC X(64).
+       01 CONTADOR                    PIC 9(8).
+       01 CONTADORCONFLICTO           PIC 9(8).
+
+       PROCEDURE DIVISION USING ROLEVIEJO ROLENUEVO CONTADOR
+                 CONTADORCONFLICTO.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE 0 TO CONTADORCONFLICTO.
+           MOVE "mnu/SG/FSGRDES" TO NOMBREFSGRDES.
+           OPEN I-O FSGRDES.
+           IF ERROR-1 = "0"
+              MOVE ROLEVIEJO TO CLA-ROLE
+              MOVE 1 TO SIGUE
+              START FSGRDES KEY NOT < CLA-ROLE INVALID KEY
+                    MOVE 0 TO SIGUE
+              END-START
+              PERFORM UNTIL SIGUE = 0
+                 READ FSGRDES NEXT RECORD AT END
+                      MOVE 0 TO SIGUE
+                 END-READ
+                 IF SIGUE = 1
+                    IF CLA-ROLE NOT = ROLEVIEJO
+                       MOVE 0 TO SIGUE
+                    ELSE
+                       MOVE CLA-IDIOMA TO G-IDIOMA
+                       MOVE DES-IDIOMA TO G-DESIDIOMA
+                       MOVE ACTIVO TO G-ACTIVO
+                       MOVE MODPOR TO G-MODPOR
+                       MOVE MODFECHA TO G-MODFECHA
+                       MOVE MODHORA TO G-MODHORA
+                       CALL "SRCHKFRDES" USING
+                            ROLENUEVO G-IDIOMA YAEXISTE
+                       IF YAEXISTE = 1
+                          ADD 1 TO CONTADORCONFLICTO
+                       ELSE
+                          DELETE FSGRDES INVALID KEY
+                                 CONTINUE
+                          END-DELETE
+                          IF ERROR-1 = "0"
+                             MOVE ROLENUEVO TO CLA-ROLE
+                             MOVE G-IDIOMA TO CLA-IDIOMA
+                             MOVE G-DESIDIOMA TO DES-IDIOMA
+                             MOVE G-ACTIVO TO ACTIVO
+                             MOVE G-MODPOR TO MODPOR
+                             MOVE G-MODFECHA TO MODFECHA
+                             MOVE G-MODHORA TO MODHORA
+                             WRITE RSGRDES INVALID KEY
+                                   CONTINUE
+                             END-WRITE
+                             IF ERROR-1 = "0"
+                                ADD 1 TO CONTADOR
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE FSGRDES
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
