@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRUTRAZA.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      GRABA EN LA TRAZA DE ABM EL REGISTRO QUE CAMBIA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WO-TRAZA-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WO-TRAZA-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 USUARIO                     PIC X(15) IS EXTERNAL.
+       01 NOMBRETRAZA                 PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFICHERO               PIC X(256).
+       01 ABM                         PIC X.
+       01 REGISTRO                    PIC X(16384).
+
+       PROCEDURE DIVISION USING NOMBREFICHERO ABM REGISTRO.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFICHERO "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN EXTEND FTRAZA.
+           IF ERRORES = "35" OR (ERROR-1 = "9" AND ERROR-2N = 9)
+              OPEN OUTPUT FTRAZA
+           END-IF.
+           IF ERRORES NOT = "00"
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TL-FECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TL-HORA.
+           MOVE USUARIO TO TL-USUARIO.
+           MOVE ABM TO TL-ABM.
+           MOVE NOMBREFICHERO TO TL-FICHERO.
+           MOVE REGISTRO(1:256) TO TL-REGISTRO.
+           WRITE RTRAZA.
+           CLOSE FTRAZA.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
