@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGDIGESTO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      INFORME DIARIO DE ACTIVIDAD ABM DE TODOS LOS
+                      FICHEROS Sxxx, A PARTIR DE SUS TRAZAS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WO-TRAZA-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WO-TRAZA-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREBASE                  PIC X(256).
+       01 NOMBRETRAZA                 PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 FECHAHOY                    PIC 9(8).
+
+       01 CNT-ALTA                    PIC 9(8).
+       01 CNT-BAJA                    PIC 9(8).
+       01 CNT-MODIF                   PIC 9(8).
+       01 CNT-LECT                    PIC 9(8).
+       01 CNT-DESBLOQ                 PIC 9(8).
+       01 CNT-OTRO                    PIC 9(8).
+
+       01 GT-ALTA                     PIC 9(8).
+       01 GT-BAJA                     PIC 9(8).
+       01 GT-MODIF                    PIC 9(8).
+       01 GT-LECT                     PIC 9(8).
+       01 GT-DESBLOQ                  PIC 9(8).
+       01 GT-OTRO                     PIC 9(8).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 NOMBREFSGNODOIN             PIC X(256).
+       01 NOMBREFSGNRIN               PIC X(256).
+       01 NOMBREFSGSERIN              PIC X(256).
+       01 NOMBREFSGURIN               PIC X(256).
+       01 NOMBREFSGRCIN               PIC X(256).
+       01 NOMBREFSGUSUIN              PIC X(256).
+       01 NOMBREFSGRDESIN             PIC X(256).
+       01 FECHAIN                     PIC 9(8).
+
+       PROCEDURE DIVISION USING
+                 NOMBREFSGROLEIN NOMBREFSGNODOIN NOMBREFSGNRIN
+                 NOMBREFSGSERIN NOMBREFSGURIN NOMBREFSGRCIN
+                 NOMBREFSGUSUIN NOMBREFSGRDESIN FECHAIN.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO GT-ALTA.
+           MOVE 0 TO GT-BAJA.
+           MOVE 0 TO GT-MODIF.
+           MOVE 0 TO GT-LECT.
+           MOVE 0 TO GT-DESBLOQ.
+           MOVE 0 TO GT-OTRO.
+           IF FECHAIN = 0
+              MOVE FUNCTION CURRENT-DATE(1:8) TO FECHAHOY
+           ELSE
+              MOVE FECHAIN TO FECHAHOY
+           END-IF.
+       PROCESOS.
+           DISPLAY "DIGESTO ABM DEL " FECHAHOY UPON SYSOUT.
+           MOVE NOMBREFSGROLEIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGROLE" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGNODOIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGNODO" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGNRIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGNR" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGSERIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGSER" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGURIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGUR" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGRCIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGRC" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGUSUIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGUSU" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           MOVE NOMBREFSGRDESIN TO NOMBREBASE.
+           IF NOMBREBASE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGRDES" TO NOMBREBASE
+           END-IF.
+           PERFORM DIGESTAR.
+           DISPLAY "TOTAL ALTAS: " GT-ALTA UPON SYSOUT.
+           DISPLAY "TOTAL BAJAS: " GT-BAJA UPON SYSOUT.
+           DISPLAY "TOTAL MODIFICACIONES: " GT-MODIF UPON SYSOUT.
+           DISPLAY "TOTAL LECTURAS: " GT-LECT UPON SYSOUT.
+           DISPLAY "TOTAL DESBLOQUEOS: " GT-DESBLOQ UPON SYSOUT.
+           DISPLAY "TOTAL OTROS: " GT-OTRO UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       DIGESTAR SECTION.
+       DIG.
+           MOVE 0 TO CNT-ALTA.
+           MOVE 0 TO CNT-BAJA.
+           MOVE 0 TO CNT-MODIF.
+           MOVE 0 TO CNT-LECT.
+           MOVE 0 TO CNT-DESBLOQ.
+           MOVE 0 TO CNT-OTRO.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREBASE "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              DISPLAY "NO HAY TRAZA PARA " NOMBREBASE UPON SYSOUT
+              GO TO FIN-DIGESTAR
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1 AND TL-FECHA = FECHAHOY
+                 EVALUATE TL-ABM
+                    WHEN "A" ADD 1 TO CNT-ALTA
+                    WHEN "B" ADD 1 TO CNT-BAJA
+                    WHEN "M" ADD 1 TO CNT-MODIF
+                    WHEN "L" ADD 1 TO CNT-LECT
+                    WHEN "U" ADD 1 TO CNT-DESBLOQ
+                    WHEN OTHER ADD 1 TO CNT-OTRO
+                 END-EVALUATE
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           DISPLAY NOMBREBASE
+                   " ALTAS=" CNT-ALTA
+                   " BAJAS=" CNT-BAJA
+                   " MODIFS=" CNT-MODIF
+                   " LECTURAS=" CNT-LECT
+                   " DESBLOQUEOS=" CNT-DESBLOQ
+                   " OTROS=" CNT-OTRO UPON SYSOUT.
+           ADD CNT-ALTA TO GT-ALTA.
+           ADD CNT-BAJA TO GT-BAJA.
+           ADD CNT-MODIF TO GT-MODIF.
+           ADD CNT-LECT TO GT-LECT.
+           ADD CNT-DESBLOQ TO GT-DESBLOQ.
+           ADD CNT-OTRO TO GT-OTRO.
+       FIN-DIGESTAR.
+           EXIT.
