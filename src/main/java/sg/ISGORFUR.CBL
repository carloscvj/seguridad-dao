@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGORFUR.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      BUSCA EN FSGUR LOS ROLES QUE YA NO EXISTEN EN
+                      FSGROLE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGUR-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGUR-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGUR                 PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 EXISTE-ROLE                 PIC 9.
+
+       LINKAGE SECTION.
+       01 NOMBREFSGURIN               PIC X(256).
+       01 CONTADOR                    PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGURIN CONTADOR.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE NOMBREFSGURIN TO NOMBREFSGUR.
+           IF NOMBREFSGUR = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGUR" TO NOMBREFSGUR
+           END-IF.
+           OPEN INPUT FSGUR.
+           IF ERROR-1 NOT = "0"
+              DISPLAY "ISGORFUR NO SE PUDO ABRIR FSGUR: " ERRORES
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGUR NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1
+                 CALL "SRCHKROLE" USING CLA-ROLE EXISTE-ROLE
+                 IF EXISTE-ROLE = 0
+                    ADD 1 TO CONTADOR
+                    DISPLAY "HUERFANO FSGUR USUARIO=" CLA-USUARIO
+                            " ROLE=" CLA-ROLE " NOEXISTE" UPON SYSOUT
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FSGUR.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
