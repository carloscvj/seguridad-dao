@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGLISROLE.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      LISTADO IMPRESO DE FSGROLE, CON CABECERA DE
+                      PAGINA Y SALTO DE PAGINA CADA MAXLINPAG LINEAS,
+                      PARA COPIA EN PAPEL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGROLE-SEL".
+           COPY "WO-LISTADO-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGROLE-FD".
+           COPY "WO-LISTADO-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGROLE               PIC X(256).
+       01 NOMBRELISTADO               PIC X(256).
+       01 FECHAHOY                    PIC 9(8).
+       01 LINEA-PAG                   PIC 9(3) VALUE 99.
+       01 MAXLINPAG                   PIC 9(3) VALUE 55.
+       01 NUMPAGINA                   PIC 9(5) VALUE 0.
+       01 NUMPAGINAED                 PIC ZZZZ9.
+       01 CONTADORLIS                 PIC 9(8).
+       01 DESED                       PIC X(40).
+       01 CLAED                       PIC X(30).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGROLEIN             PIC X(256).
+       01 NOMBRELISTADOIN             PIC X(256).
+       01 CONTADORLISOUT              PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGROLEIN NOMBRELISTADOIN
+                 CONTADORLISOUT.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADORLIS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHAHOY.
+           MOVE NOMBREFSGROLEIN TO NOMBREFSGROLE.
+           IF NOMBREFSGROLE = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGROLE" TO NOMBREFSGROLE
+           END-IF.
+           MOVE NOMBRELISTADOIN TO NOMBRELISTADO.
+           IF NOMBRELISTADO = SPACES OR LOW-VALUES
+              MOVE SPACES TO NOMBRELISTADO
+              STRING NOMBREFSGROLE "LIS"
+                     DELIMITED BY " "
+                     INTO NOMBRELISTADO
+              END-STRING
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGROLE.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGLISROLE NO SE PUDO ABRIR " NOMBREFSGROLE
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FLIS.
+       LEER.
+           READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           IF LINEA-PAG NOT < MAXLINPAG
+              PERFORM IMPRIME-CABECERA
+           END-IF.
+           PERFORM IMPRIME-DETALLE.
+           ADD 1 TO CONTADORLIS.
+           GO TO LEER.
+       CERRAR.
+           PERFORM IMPRIME-PIE.
+           CLOSE FLIS.
+           CLOSE FSGROLE.
+       FIN-PROCESOS.
+           MOVE CONTADORLIS TO CONTADORLISOUT.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       IMPRIME-CABECERA SECTION.
+       IMCAB.
+           ADD 1 TO NUMPAGINA.
+           MOVE NUMPAGINA TO NUMPAGINAED.
+           MOVE SPACES TO RLIS.
+           STRING "LISTADO DE ROLES (FSGROLE)"
+                  "     FECHA: " FECHAHOY
+                  "     PAGINA: " NUMPAGINAED
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           STRING "CLAVE                         "
+                  "DESCRIPCION                            "
+                  "ACTIVO  FECHA-EFECTIVA"
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE 4 TO LINEA-PAG.
+       FIN-IMPRIME-CABECERA.
+           EXIT.
+
+       IMPRIME-DETALLE SECTION.
+       IMDET.
+           MOVE SPACES TO CLAED.
+           MOVE CLA TO CLAED.
+           MOVE SPACES TO DESED.
+           MOVE DES TO DESED.
+           MOVE SPACES TO RLIS.
+           STRING CLAED DESED "  " ACTIVO "      " FECHA-EFECTIVA
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+           ADD 1 TO LINEA-PAG.
+       FIN-IMPRIME-DETALLE.
+           EXIT.
+
+       IMPRIME-PIE SECTION.
+       IMPIE.
+           MOVE SPACES TO RLIS.
+           WRITE RLIS.
+           MOVE SPACES TO RLIS.
+           STRING "TOTAL DE ROLES LISTADOS: " CONTADORLIS
+                  DELIMITED BY SIZE
+                  INTO RLIS
+           END-STRING.
+           WRITE RLIS.
+       FIN-IMPRIME-PIE.
+           EXIT.
