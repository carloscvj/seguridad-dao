@@ -7,10 +7,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "FSGROLE-SEL".
+           COPY "WO-TRAZA-SEL".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FSGROLE-FD".
+           COPY "WO-TRAZA-FD".
 
        WORKING-STORAGE SECTION.
 
@@ -23,7 +25,13 @@
        01 JRSGROLE.
          03 JCLA PIC X(64).
          03 JDES PIC X(64).
-         03 JFILLER PIC X(64).
+         03 JACTIVO PIC X(1).
+         03 JFECHA-EFECTIVA PIC 9(8).
+         03 JMODPOR PIC X(15).
+         03 JMODFECHA PIC 9(8).
+         03 JMODHORA PIC 9(6).
+         03 JFILLER PIC X(26).
+       01 HOY                          PIC 9(8).
        01  VALORDIR          PIC X(128).
        01  NOMBRDIR          PIC X(6).
        01  ERRORES.
@@ -32,6 +40,62 @@
            03 ERROR-2N REDEFINES ERROR-2 PIC 9 COMP-X.
 
        01 NOMBREFSGROLE                PIC X(256).
+       01 CONTADORFSGNR                PIC 9(8).
+       01 CONTADORFSGUR                PIC 9(8).
+       01 CONTADORFRDES                PIC 9(8).
+       01 CONFLICTOFSGNR               PIC 9(8).
+       01 CONFLICTOFRDES               PIC 9(8).
+       01 RENOK                        PIC 9.
+       01 RENSALVA.
+          03 RS-DES                    PIC X(64).
+          03 RS-ACTIVO                 PIC X(1).
+          03 RS-FECHA-EFECTIVA         PIC 9(8).
+          03 RS-MODPOR                 PIC X(15).
+          03 RS-MODFECHA               PIC 9(8).
+          03 RS-MODHORA                PIC 9(6).
+       01 LIMITEPAG                    PIC 9(8).
+       01 CONTADORPAG                  PIC 9(8).
+       01 SIGUEPAG                     PIC 9.
+       01 MASHAYMAS                    PIC X VALUE "N".
+       01 ULTIMACLA                    PIC X(64).
+       01 CONTADORBULK                 PIC 9(8).
+       01 CONTADORTOT                  PIC 9(8).
+       01 SIGUECONTAR                  PIC 9.
+       01 RAZONTXT                      PIC X(40).
+       01 LOCKHOLDER                   PIC X(15).
+       01 LOCKFECHA                    PIC 9(8).
+       01 LOCKHORA                     PIC 9(6).
+       01 ENCONTRADOLH                 PIC 9.
+       01 LONGICLAVE                   PIC 9(3) VALUE 64.
+       01 PREFLEN                      PIC 9(3).
+       01 PREFTEXTO                    PIC X(64).
+       01 SIGUEBUSCA                   PIC 9.
+       01 REINTENTOS                   PIC 9(3).
+       01 MAXREINTENTOS                PIC 9(3) VALUE 10.
+       01 SIGUERETRY                   PIC 9.
+       01 NSESPERA                    PIC S9(18) COMP-5 VALUE 200000000.
+       01 REINTENTOSDIR               PIC 9(3).
+       01 MAXREINTENTOSDIR            PIC 9(3) VALUE 1.
+       01 NSESPERADIR                 PIC S9(18) COMP-5 VALUE 0.
+       01 VALORDIRCFG                 PIC X(128).
+       01 NOMBRDIRREIN                PIC X(13) VALUE "DIRREINTENTOS".
+       01 NOMBRDIRESP                 PIC X(10) VALUE "DIRESPERAN".
+       01 SESALTA                     PIC 9(8) VALUE 0.
+       01 SESBAJA                     PIC 9(8) VALUE 0.
+       01 SESMODIF                    PIC 9(8) VALUE 0.
+       01 SESLECT                     PIC 9(8) VALUE 0.
+       01 SESDESBLOQ                  PIC 9(8) VALUE 0.
+       01 NOMBRETRAZA                 PIC X(256).
+       01 REGUNDO                     PIC X(192).
+       01 REGANTERIOR                 PIC X(192).
+       01 ABMUNDO                     PIC X.
+       01 SIGUEU                      PIC 9.
+       01 ENCONTROU                   PIC 9.
+       01 HAYANTERIOR                 PIC 9.
+       01 REGULTIMOVISTO              PIC X(192).
+       01 HAYULTIMO                   PIC 9.
+       01 DESHOK                      PIC 9.
+       01 CONTADORPP                 PIC 9(3).
        01 ABIERTO                     PIC 9.
        01 IGNORELOCK                  PIC 9.
        01 INVALIDKEY                  PIC 9.
@@ -88,6 +152,7 @@
               INITIALIZE RSGROLE
               INITIALIZE CONVERTIR
               MOVE 1 TO IGNORELOCK
+              MOVE "true" TO TRAZAR
               INITIALIZE INVALIDKEY
               MOVE "00" TO ERRORES
            END-IF.
@@ -114,6 +179,7 @@
               WHEN "ST>"  PERFORM STMAYOR
               WHEN "STN<" PERFORM STNOMENOR
               WHEN "STN>" PERFORM STNOMAYOR
+              WHEN "BUSCADES" PERFORM BUSCADES
               WHEN "REAKDES"
               PERFORM LKDES
               WHEN "ST<KDES"
@@ -130,8 +196,19 @@
               WHEN "CLO"  PERFORM CERRAR
               WHEN "SIL"  PERFORM SETIGNORELOCK
               WHEN "GER"  PERFORM GETERRORES
+              WHEN "GETRAZON" PERFORM GETRAZON
+              WHEN "GETLOCKHOLDER" PERFORM GETLOCKHOLDER
+              WHEN "GETDEP" PERFORM GETDEPENDIENTES
+              WHEN "PAGTODOS" PERFORM CARGAPAGINADA
+              WHEN "BULKWRI" PERFORM ESCRIBIRMASIVO
               WHEN "GETALL" PERFORM GETALL
               WHEN "SETALL" PERFORM SETALL
+              WHEN "PIN" PERFORM PING
+              WHEN "META" PERFORM METADATA
+              WHEN "CNT" PERFORM CONTARTODOS
+              WHEN "HLT" PERFORM HEALTHCHECK
+              WHEN "UNDO" PERFORM DESHACER
+              WHEN "REN"  PERFORM RENOMBRAR
               WHEN "STP" PERFORM TERMINA
            END-EVALUATE.
        FIN-PROCESOS.
@@ -139,8 +216,315 @@
        FIN-PROGRAMA.
            STOP RUN.
 
+       PING SECTION.
+       PG.
+           MOVE 6 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING "|PONG|" LONGI
+           ELSE
+              DISPLAY "|PONG|" UPON SYSOUT
+           END-IF.
+       FIN-PING.
+
+       METADATA SECTION.
+       MET.
+           MOVE SPACES TO ENTEXTO.
+           STRING "FSGROLE|192|CLA,DES,ACTIVO,FECHA-EFEC"
+                  "TIVA,MODPOR,MODFECHA,MODHORA|ALT:DES"
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-METADATA.
+
+       HEALTHCHECK SECTION.
+       HCK.
+           MOVE SPACES TO ENTEXTO.
+           STRING "HEALTH|ABIERTO=" ABIERTO
+                  "|ERRORES=" ERRORES
+                  "|TRAZAR=" TRAZAR
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-HEALTHCHECK.
+
+       DESHACER SECTION.
+       DESH.
+           MOVE 0 TO DESHOK.
+           MOVE 0 TO ENCONTROU.
+           MOVE SPACES TO REGUNDO.
+           MOVE SPACE TO ABMUNDO.
+           MOVE SPACES TO NOMBRETRAZA.
+           STRING NOMBREFSGROLE "TRZ"
+                  DELIMITED BY " "
+                  INTO NOMBRETRAZA
+           END-STRING.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    MOVE 1 TO ENCONTROU
+                    MOVE TL-ABM TO ABMUNDO
+                    MOVE TL-REGISTRO(1:192) TO REGUNDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF ENCONTROU = 0
+              MOVE 1 TO DESHOK
+              GO TO FIN-DESHACER
+           END-IF.
+           EVALUATE ABMUNDO
+              WHEN "A" PERFORM DESHACER-BORRA
+              WHEN "B" PERFORM DESHACER-ALTA
+              WHEN "M" PERFORM DESHACER-MODIF
+           END-EVALUATE.
+       FIN-DESHACER.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING DESHOK LONGI
+           ELSE
+              DISPLAY DESHOK UPON SYSOUT
+           END-IF.
+
+       DESHACER-BORRA SECTION.
+       DBOR.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGROLE.
+           DELETE FSGROLE INVALID KEY
+                  MOVE 3 TO DESHOK
+                  GO TO FIN-DESHACER-BORRA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-BORRA
+           END-IF.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "B" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGROLE
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-BORRA.
+           EXIT.
+
+       DESHACER-ALTA SECTION.
+       DALT.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGUNDO TO RSGROLE.
+           WRITE RSGROLE INVALID KEY
+                 MOVE 3 TO DESHOK
+                 GO TO FIN-DESHACER-ALTA.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-ALTA
+           END-IF.
+           ADD 1 TO SESALTA.
+           IF TRAZAR = "true"
+              MOVE "A" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGROLE
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-ALTA.
+           EXIT.
+
+       DESHACER-MODIF SECTION.
+       DMOD.
+           MOVE 0 TO HAYANTERIOR.
+           MOVE SPACES TO REGANTERIOR.
+           OPEN INPUT FTRAZA.
+           IF ERROR-1 NOT = "0"
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           MOVE 0 TO HAYULTIMO.
+           MOVE SPACES TO REGULTIMOVISTO.
+           MOVE 1 TO SIGUEU.
+           PERFORM UNTIL SIGUEU = 0
+              READ FTRAZA AT END MOVE 0 TO SIGUEU
+              END-READ
+              IF SIGUEU = 1
+                 IF TL-ABM = "A" OR "B" OR "M"
+                    IF TL-REGISTRO(1:FUNCTION LENGTH(CLA)) =
+                       REGUNDO(1:FUNCTION LENGTH(CLA))
+                       IF HAYULTIMO = 1
+                          MOVE 1 TO HAYANTERIOR
+                          MOVE REGULTIMOVISTO TO REGANTERIOR
+                       END-IF
+                       MOVE 1 TO HAYULTIMO
+                       MOVE TL-REGISTRO(1:192) TO REGULTIMOVISTO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FTRAZA.
+           IF HAYANTERIOR = 0
+              MOVE 2 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE REGANTERIOR TO RSGROLE.
+           REWRITE RSGROLE INVALID KEY
+                   MOVE 3 TO DESHOK
+                   GO TO FIN-DESHACER-MODIF.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO DESHOK
+              GO TO FIN-DESHACER-MODIF
+           END-IF.
+           ADD 1 TO SESMODIF.
+           IF TRAZAR = "true"
+              MOVE "M" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGROLE
+                   ABM
+                   REGISTRO
+           END-IF.
+       FIN-DESHACER-MODIF.
+           EXIT.
+
+       RENOMBRAR SECTION.
+       RENOM.
+           MOVE 0 TO RENOK.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREIO
+           END-IF.
+           IF ABIERTO = 1 OR 3
+              PERFORM CERRAR
+              PERFORM ABREIO
+           END-IF.
+           MOVE VALORES(1:64) TO CLA.
+           READ FSGROLE INVALID KEY
+                MOVE 1 TO RENOK
+                GO TO FIN-RENOMBRAR
+           END-READ.
+           MOVE DES TO RS-DES.
+           MOVE ACTIVO TO RS-ACTIVO.
+           MOVE FECHA-EFECTIVA TO RS-FECHA-EFECTIVA.
+           MOVE MODPOR TO RS-MODPOR.
+           MOVE MODFECHA TO RS-MODFECHA.
+           MOVE MODHORA TO RS-MODHORA.
+           CALL "SRCTAFSGUR" USING VALORES(1:64) CONTADORFSGUR.
+           IF CONTADORFSGUR > 0 AND VALORES(1:6) NOT = "FORZAR"
+              MOVE 5 TO RENOK
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           MOVE VALORES(65:64) TO CLA.
+           READ FSGROLE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                   MOVE 2 TO RENOK
+           END-READ.
+           IF RENOK = 2
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           CALL "SRRENFNROL" USING
+                VALORES(1:64) VALORES(65:64) CONTADORFSGNR
+                CONFLICTOFSGNR.
+           CALL "SRRENFRDES" USING
+                VALORES(1:64) VALORES(65:64) CONTADORFRDES
+                CONFLICTOFRDES.
+           MOVE VALORES(1:64) TO CLA.
+           DELETE FSGROLE INVALID KEY
+                  MOVE 3 TO RENOK
+                  GO TO FIN-RENOMBRAR
+           END-DELETE.
+           IF ERROR-1 NOT = "0"
+              MOVE 3 TO RENOK
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           MOVE VALORES(65:64) TO CLA.
+           MOVE RS-DES TO DES.
+           MOVE RS-ACTIVO TO ACTIVO.
+           MOVE RS-FECHA-EFECTIVA TO FECHA-EFECTIVA.
+           MOVE RS-MODPOR TO MODPOR.
+           MOVE RS-MODFECHA TO MODFECHA.
+           MOVE RS-MODHORA TO MODHORA.
+           WRITE RSGROLE INVALID KEY
+                 MOVE 4 TO RENOK
+                 GO TO FIN-RENOMBRAR
+           END-WRITE.
+           IF ERROR-1 NOT = "0"
+              MOVE 4 TO RENOK
+              GO TO FIN-RENOMBRAR
+           END-IF.
+           ADD 1 TO SESALTA.
+           ADD 1 TO SESBAJA.
+           IF TRAZAR = "true"
+              MOVE "R" TO ABM
+              MOVE SPACES TO REGISTRO
+              MOVE VALORES(1:64) TO REGISTRO(1:64)
+              MOVE VALORES(65:64) TO REGISTRO(65:64)
+              CALL "SRUTRAZA" USING
+                   NOMBREFSGROLE
+                   ABM
+                   REGISTRO
+           END-IF.
+           IF CONFLICTOFSGNR > 0 OR CONFLICTOFRDES > 0
+              MOVE 6 TO RENOK
+              DISPLAY "RENOMBRAR " NOMBREFSGROLE " " VALORES(1:64)
+                      " -> " VALORES(65:64)
+                      ": FSGNR EN CONFLICTO=" CONFLICTOFSGNR
+                      " FSGRDES EN CONFLICTO=" CONFLICTOFRDES
+                      UPON SYSOUT
+           END-IF.
+       FIN-RENOMBRAR.
+           MOVE 1 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING RENOK LONGI
+           ELSE
+              DISPLAY RENOK UPON SYSOUT
+           END-IF.
+
        TERMINA SECTION.
        TERMI.
+           DISPLAY "RESUMEN SESION " NOMBREFSGROLE
+                   " ALTAS=" SESALTA
+                   " BAJAS=" SESBAJA
+                   " MODIFS=" SESMODIF
+                   " LECTURAS=" SESLECT
+                   " DESBLOQUEOS=" SESDESBLOQ UPON SYSOUT.
            MOVE 5 TO LONGI.
            IF ESCRIBIBLE = "P"
               CALL "Escribir" USING "|FIN|" LONGI
@@ -205,20 +589,52 @@
            IF ABIERTO = 1 OR 2
               PERFORM CERRAR
            END-IF.
+           PERFORM LEERCONFIGDIR.
+           MOVE 0 TO REINTENTOSDIR.
            OPEN OUTPUT FSGROLE.
-           IF ERRORES = "35" OR
-             (ERROR-1 = "9" AND ERROR-2N = 9)
-              PERFORM HACDIR
-              OPEN OUTPUT FSGROLE
-              IF ERRORES NOT = "00"
-                 CALL "PRUERR" USING
-                      ERRORES
-                      NOMBREFSGROLE
-                     "ASIGNADOR"
-                 GO TO FIN-ABREOUTPUT.
+           PERFORM UNTIL ERRORES = "00" OR
+                         REINTENTOSDIR NOT < MAXREINTENTOSDIR
+              IF ERRORES = "35" OR
+                (ERROR-1 = "9" AND ERROR-2N = 9)
+                 ADD 1 TO REINTENTOSDIR
+                 PERFORM HACDIR
+                 IF NSESPERADIR > 0
+                    CALL "CBL_GC_NANOSLEEP" USING NSESPERADIR
+                 END-IF
+                 OPEN OUTPUT FSGROLE
+              ELSE
+                 ADD MAXREINTENTOSDIR TO REINTENTOSDIR
+              END-IF
+           END-PERFORM.
+           IF ERRORES NOT = "00"
+              CALL "PRUERR" USING
+                   ERRORES
+                   NOMBREFSGROLE
+                  "ASIGNADOR"
+              GO TO FIN-ABREOUTPUT
+           END-IF.
            MOVE 3 TO ABIERTO.
        FIN-ABREOUTPUT.
 
+       LEERCONFIGDIR SECTION.
+       LCD.
+           MOVE 1 TO MAXREINTENTOSDIR.
+           MOVE 0 TO NSESPERADIR.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRREIN UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:3) TO MAXREINTENTOSDIR
+           END-IF.
+           MOVE SPACES TO VALORDIRCFG.
+           DISPLAY NOMBRDIRESP UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIRCFG FROM ENVIRONMENT-VALUE.
+           IF VALORDIRCFG NOT = SPACES AND NOT = LOW-VALUES
+              MOVE VALORDIRCFG(1:18) TO NSESPERADIR
+           END-IF.
+       FIN-LEERCONFIGDIR.
+           EXIT.
+
        CERRAR SECTION.
        CER.
            IF ABIERTO < 1 OR > 3
@@ -234,6 +650,12 @@
               GO TO FIN-NOBLOC
            END-IF.
            UNLOCK FSGROLE.
+           ADD 1 TO SESDESBLOQ.
+           IF TRAZAR = "true"
+              MOVE "U" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGROLE ABM REGISTRO
+           END-IF.
        FIN-NOBLOC.
 
        LEER SECTION.
@@ -252,15 +674,71 @@
                    MOVE 1 TO INVALIDKEY
                    GO TO FIN-LEER
            ELSE
-              READ FSGROLE INVALID KEY
-                   MOVE 1 TO INVALIDKEY
-                   GO TO FIN-LEER
+              IF IGNORELOCK = 2
+                 MOVE 0 TO REINTENTOS
+                 MOVE 1 TO SIGUERETRY
+                 PERFORM UNTIL SIGUERETRY = 0
+                    READ FSGROLE INVALID KEY
+                         IF ERRORES = "51"
+                            ADD 1 TO REINTENTOS
+                            IF REINTENTOS > MAXREINTENTOS
+                               MOVE 5 TO INVALIDKEY
+                               MOVE 0 TO SIGUERETRY
+                            ELSE
+                               CALL "CBL_GC_NANOSLEEP" USING NSESPERA
+                            END-IF
+                         ELSE
+                            MOVE 1 TO INVALIDKEY
+                            MOVE 0 TO SIGUERETRY
+                         END-IF
+                    NOT INVALID KEY
+                         MOVE 0 TO SIGUERETRY
+                    END-READ
+                 END-PERFORM
+                 IF INVALIDKEY = 5
+                    CALL "SRLOCKHOLDER" USING
+                         NOMBREFSGROLE CLA LONGICLAVE
+                         LOCKHOLDER LOCKFECHA LOCKHORA
+                         ENCONTRADOLH
+                    GO TO FIN-LEER
+                 END-IF
+                 IF INVALIDKEY = 1
+                    GO TO FIN-LEER
+                 END-IF
+              ELSE
+                 READ FSGROLE INVALID KEY
+                      IF ERRORES = "51"
+                         MOVE 5 TO INVALIDKEY
+                         CALL "SRLOCKHOLDER" USING
+                              NOMBREFSGROLE CLA LONGICLAVE
+                              LOCKHOLDER LOCKFECHA LOCKHORA
+                              ENCONTRADOLH
+                      ELSE
+                         MOVE 1 TO INVALIDKEY
+                      END-IF
+                      GO TO FIN-LEER
+              END-IF
            END-IF.
            IF ERROR-1 NOT = "0"
               MOVE 2 TO INVALIDKEY
               GO TO FIN-LEER
            END-IF.
            PERFORM MOVECTOJ.
+           ADD 1 TO SESLECT.
+           IF IGNORELOCK = 0 AND TRAZAR = "true"
+              MOVE "L" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGROLE ABM REGISTRO
+           END-IF.
+           IF VALORES(1:6) NOT = "FORZAR"
+              MOVE FUNCTION CURRENT-DATE(1:8) TO HOY
+              IF ACTIVO = "N"
+                 MOVE 4 TO INVALIDKEY
+              END-IF
+              IF FECHA-EFECTIVA > 0 AND FECHA-EFECTIVA > HOY
+                 MOVE 4 TO INVALIDKEY
+              END-IF
+           END-IF.
        FIN-LEER.
            MOVE 1 TO LONGI
            IF ESCRIBIBLE = "P"
@@ -272,6 +750,15 @@
        ESCRIBIR SECTION.
        ESCR.
            PERFORM MOVEJTOC.
+           IF ACTIVO = SPACE OR LOW-VALUE
+              MOVE "S" TO ACTIVO
+           END-IF.
+           IF FECHA-EFECTIVA = 0
+              MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-EFECTIVA
+           END-IF.
+           MOVE USUARIO TO MODPOR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MODFECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO MODHORA.
            MOVE 0 TO INVALIDKEY.
            IF ABIERTO < 1 OR > 3
               PERFORM ABREIO
@@ -287,6 +774,7 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-ESCRIBIR
            END-IF.
+           ADD 1 TO SESALTA.
            IF TRAZAR = "true"
               MOVE "A" TO ABM
               MOVE RSGROLE TO REGISTRO
@@ -306,6 +794,9 @@
        REESCRIBIR SECTION.
        REESCR.
            PERFORM MOVEJTOC.
+           MOVE USUARIO TO MODPOR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MODFECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO MODHORA.
            MOVE 0 TO INVALIDKEY.
            IF ABIERTO < 1 OR > 3
               PERFORM ABREIO
@@ -321,6 +812,7 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-REESCRIBIR
            END-IF.
+           ADD 1 TO SESMODIF.
            IF TRAZAR = "true"
               MOVE "M" TO ABM
               MOVE RSGROLE TO REGISTRO
@@ -341,6 +833,12 @@
        BO.
            PERFORM MOVEJTOC.
            MOVE 0 TO INVALIDKEY.
+           PERFORM CONTARDEPENDIENTES.
+           IF (CONTADORFSGNR > 0 OR CONTADORFSGUR > 0)
+              AND VALORES(1:6) NOT = "FORZAR"
+              MOVE 3 TO INVALIDKEY
+              GO TO FIN-BORRAR
+           END-IF.
            IF ABIERTO < 1 OR > 3
               PERFORM ABREIO
            END-IF.
@@ -355,6 +853,11 @@
               MOVE 2 TO INVALIDKEY
               GO TO FIN-BORRAR
            END-IF.
+           IF CONTADORFSGNR > 0
+              CALL "SRBORFNROL" USING CLA CONTADORFSGNR
+           END-IF.
+           CALL "SRBORFRDES" USING CLA CONTADORFRDES.
+           ADD 1 TO SESBAJA.
            IF TRAZAR = "true"
               MOVE "B" TO ABM
               MOVE RSGROLE TO REGISTRO
@@ -583,6 +1086,21 @@
               GO TO FIN-LEER
            END-IF.
            PERFORM MOVECTOJ.
+           ADD 1 TO SESLECT.
+           IF IGNORELOCK = 0 AND TRAZAR = "true"
+              MOVE "L" TO ABM
+              MOVE RSGROLE TO REGISTRO
+              CALL "SRUTRAZA" USING NOMBREFSGROLE ABM REGISTRO
+           END-IF.
+           IF VALORES(1:6) NOT = "FORZAR"
+              MOVE FUNCTION CURRENT-DATE(1:8) TO HOY
+              IF ACTIVO = "N"
+                 MOVE 4 TO INVALIDKEY
+              END-IF
+              IF FECHA-EFECTIVA > 0 AND FECHA-EFECTIVA > HOY
+                 MOVE 4 TO INVALIDKEY
+              END-IF
+           END-IF.
        FIN-LKDES.
        FIN-LEER.
            MOVE 1 TO LONGI
@@ -592,6 +1110,43 @@
               DISPLAY INVALIDKEY UPON SYSOUT
            END-IF.
 
+       BUSCADES SECTION.
+       BUSCAPR.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE VALORES(1:3) TO PREFLEN.
+           MOVE VALORES(4:64) TO PREFTEXTO.
+           DISPLAY "|INI-BUSCADES|" UPON SYSOUT.
+           IF PREFLEN < 1 OR PREFLEN > 64
+              GO TO FIN-BUSCADES
+           END-IF.
+           INITIALIZE RSGROLE.
+           MOVE SPACES TO DES.
+           MOVE PREFTEXTO(1:PREFLEN) TO DES(1:PREFLEN).
+           START FSGROLE KEY NOT < DES INVALID KEY
+                 GO TO FIN-BUSCADES.
+           MOVE 1 TO SIGUEBUSCA.
+           PERFORM UNTIL SIGUEBUSCA = 0
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEBUSCA
+              END-READ
+              IF SIGUEBUSCA = 1
+                 IF DES(1:PREFLEN) = PREFTEXTO(1:PREFLEN)
+                    PERFORM MOVECTOJ
+                    PERFORM GETALL
+                 ELSE
+                    MOVE 0 TO SIGUEBUSCA
+                 END-IF
+              END-IF
+           END-PERFORM.
+       FIN-BUSCADES.
+           DISPLAY "|FIN-BUSCADES|" UPON SYSOUT.
+
        STMKDES SECTION.
        STME.
            PERFORM MOVEJTOC.
@@ -747,7 +1302,13 @@
 
        PONNOMBRE SECTION.
        PON.
-           MOVE VALORES TO NOMBREFSGROLE.
+           IF VALORES NOT = SPACES AND VALORES NOT = LOW-VALUES
+              MOVE 0 TO CONTADORPP
+              INSPECT VALORES TALLYING CONTADORPP FOR ALL ".."
+              IF CONTADORPP = 0
+                 MOVE VALORES TO NOMBREFSGROLE
+              END-IF
+           END-IF.
        FIN-PONNOMBRE.
 
        SETIGNORELOCK SECTION.
@@ -755,6 +1316,8 @@
            MOVE "1" TO IGNORELOCK.
            IF VALORES(1:1) = "0"
               MOVE "0" TO IGNORELOCK.
+           IF VALORES(1:1) = "2"
+              MOVE "2" TO IGNORELOCK.
        FIN-IGNORELOCK.
 
        GETERRORES SECTION.
@@ -766,6 +1329,48 @@
               DISPLAY ERRORES UPON SYSOUT
            END-IF.
 
+       GETRAZON SECTION.
+       GRZN.
+           CALL "SRRAZON" USING ERRORES RAZONTXT.
+           MOVE 40 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING RAZONTXT LONGI
+           ELSE
+              DISPLAY RAZONTXT UPON SYSOUT
+           END-IF.
+
+       GETLOCKHOLDER SECTION.
+       GLH.
+           MOVE 15 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING LOCKHOLDER LONGI
+           ELSE
+              DISPLAY LOCKHOLDER UPON SYSOUT
+           END-IF.
+
+
+       CONTARDEPENDIENTES SECTION.
+       CODEP.
+           CALL "SRCTAFSGNR" USING JCLA CONTADORFSGNR.
+           CALL "SRCTAFSGUR" USING JCLA CONTADORFSGUR.
+       FIN-CONTARDEPENDIENTES.
+
+       GETDEPENDIENTES SECTION.
+       GDEP.
+           PERFORM MOVEJTOC.
+           PERFORM CONTARDEPENDIENTES.
+           MOVE SPACES TO ENTEXTO.
+           STRING CONTADORFSGNR " " CONTADORFSGUR
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+       FIN-GETDEPENDIENTES.
 
        GETALL SECTION.
        GT.
@@ -782,18 +1387,98 @@
            MOVE VALORES TO JRSGROLE.
        FIN-SETALL.
 
+       ESCRIBIRMASIVO SECTION.
+       ESCRM.
+           MOVE VALORES(1:8) TO CONTADORBULK.
+           PERFORM CONTADORBULK TIMES
+              IF ESCRIBIBLE = "P"
+                 CALL "Leer" USING BUFERENT
+              ELSE
+                 ACCEPT BUFERENT FROM SYSIN
+              END-IF
+              MOVE BUFERENT TO JRSGROLE
+              PERFORM ESCRIBIR
+           END-PERFORM.
+       FIN-ESCRIBIRMASIVO.
+
        MOVEJTOC SECTION.
        MJTOC.
            MOVE JCLA TO CLA.
            MOVE JDES TO DES.
+           MOVE JACTIVO TO ACTIVO.
+           MOVE JFECHA-EFECTIVA TO FECHA-EFECTIVA.
+           MOVE JMODPOR TO MODPOR.
+           MOVE JMODFECHA TO MODFECHA.
+           MOVE JMODHORA TO MODHORA.
        FIN-MOVEJTOC.
 
        MOVECTOJ SECTION.
        MCTOJ.
            MOVE CLA TO JCLA.
            MOVE DES TO JDES.
+           MOVE ACTIVO TO JACTIVO.
+           MOVE FECHA-EFECTIVA TO JFECHA-EFECTIVA.
+           MOVE MODPOR TO JMODPOR.
+           MOVE MODFECHA TO JMODFECHA.
+           MOVE MODHORA TO JMODHORA.
        FIN-MOVECTOJ.
 
+       CARGAPAGINADA SECTION.
+       CARGP.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE VALORES(1:8) TO LIMITEPAG.
+           MOVE VALORES(9:64) TO ULTIMACLA.
+           MOVE 0 TO CONTADORPAG.
+           MOVE "N" TO MASHAYMAS.
+           INITIALIZE RSGROLE.
+           IF ULTIMACLA = SPACES
+              MOVE SPACES TO CLA
+              START FSGROLE KEY NOT < CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           ELSE
+              MOVE ULTIMACLA TO CLA
+              START FSGROLE KEY > CLA INVALID KEY
+                    GO TO FIN-CARGAPAGINADA
+           END-IF.
+           MOVE 1 TO SIGUEPAG.
+           PERFORM UNTIL SIGUEPAG = 0 OR CONTADORPAG NOT < LIMITEPAG
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 ADD 1 TO CONTADORPAG
+                 MOVE CLA TO ULTIMACLA
+                 PERFORM MOVECTOJ
+                 PERFORM GETALL
+              END-IF
+           END-PERFORM.
+           IF SIGUEPAG = 1
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUEPAG
+              END-READ
+              IF SIGUEPAG = 1
+                 MOVE "S" TO MASHAYMAS
+              END-IF
+           END-IF.
+       FIN-CARGAPAGINADA.
+           MOVE SPACES TO ENTEXTO.
+           STRING MASHAYMAS " " ULTIMACLA
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
+
        CARGATODOS SECTION.
        INI-CARGA.
            IF ABIERTO < 1 OR > 3
@@ -825,3 +1510,39 @@
            GO TO LEE-CARGA.
        FIN-CARGATODOS.
            DISPLAY "|FIN-MUCHOS|" UPON SYSOUT.
+
+       CONTARTODOS SECTION.
+       CNTODOS.
+           IF ABIERTO < 1 OR > 3
+              PERFORM ABREINPUT
+           END-IF.
+           IF ABIERTO = 3
+              PERFORM CERRAR
+              PERFORM ABREINPUT
+           END-IF.
+           MOVE 0 TO CONTADORTOT.
+           INITIALIZE RSGROLE.
+           MOVE SPACES TO CLA.
+           START FSGROLE KEY NOT < CLA INVALID KEY
+                 GO TO FIN-CONTARTODOS.
+           MOVE 1 TO SIGUECONTAR.
+           PERFORM UNTIL SIGUECONTAR = 0
+              READ FSGROLE NEXT RECORD WITH IGNORE LOCK
+                   AT END MOVE 0 TO SIGUECONTAR
+              END-READ
+              IF SIGUECONTAR = 1
+                 ADD 1 TO CONTADORTOT
+              END-IF
+           END-PERFORM.
+       FIN-CONTARTODOS.
+           MOVE SPACES TO ENTEXTO.
+           STRING CONTADORTOT
+                  DELIMITED BY SIZE
+                  INTO ENTEXTO
+           END-STRING.
+           MOVE 192 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING ENTEXTO LONGI
+           ELSE
+              DISPLAY ENTEXTO UPON SYSOUT
+           END-IF.
