@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGDDMAP.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      AUDITA LOS MAPEOS dd_ QUE REDIRIGEN EL
+                      DIRECTORIO REAL DE LOS FICHEROS DEL SISTEMA
+                      (EL MISMO MECANISMO QUE USA HACDIR).
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 TABLA-FICHEROS.
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGROLE".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGNODO".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGSER".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGNR".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGUR".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGRC".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGUSU".
+           05 FILLER                  PIC X(32) VALUE "mnu/SG/FSGRDES".
+       01 TABLA-FICHEROS-R REDEFINES TABLA-FICHEROS.
+           05 NOMBRE-TABLA            PIC X(32) OCCURS 8 TIMES.
+
+       01 II                          PIC 9(3).
+       01 NOMBREFICHERO               PIC X(256).
+       01 DDVARIABLE                  PIC X(32).
+       01 DDVALOR                     PIC X(256).
+       01 RUTAFINAL                   PIC X(256).
+       01 LINEA-SALIDA                PIC X(352).
+
+       LINKAGE SECTION.
+       01 NOMBREFICHEROIN             PIC X(256).
+       01 TOTALMAPEADOS               PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFICHEROIN TOTALMAPEADOS.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO TOTALMAPEADOS.
+       PROCESOS.
+           IF NOMBREFICHEROIN = SPACES OR LOW-VALUES
+              PERFORM VARYING II FROM 1 BY 1 UNTIL II > 8
+                      MOVE NOMBRE-TABLA(II) TO NOMBREFICHERO
+                      PERFORM AUDITAFICHERO
+              END-PERFORM
+           ELSE
+              MOVE NOMBREFICHEROIN TO NOMBREFICHERO
+              PERFORM AUDITAFICHERO
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       AUDITAFICHERO SECTION.
+       AUDF.
+           MOVE SPACES TO DDVARIABLE.
+           STRING "dd_" NOMBREFICHERO(1:3)
+                  DELIMITED BY " "
+                  INTO DDVARIABLE
+           END-STRING.
+           DISPLAY DDVARIABLE UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO DDVALOR.
+           ACCEPT DDVALOR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO RUTAFINAL.
+           IF DDVALOR NOT = SPACES AND DDVALOR NOT = LOW-VALUES
+              STRING DDVALOR NOMBREFICHERO(4:)
+                     DELIMITED BY " "
+                     INTO RUTAFINAL
+              END-STRING
+              ADD 1 TO TOTALMAPEADOS
+           ELSE
+              MOVE NOMBREFICHERO TO RUTAFINAL
+              MOVE "(SIN MAPEO)" TO DDVALOR
+           END-IF.
+           MOVE SPACES TO LINEA-SALIDA.
+           STRING NOMBREFICHERO " " DDVARIABLE " " DDVALOR " "
+                  RUTAFINAL
+                  DELIMITED BY SIZE
+                  INTO LINEA-SALIDA
+           END-STRING.
+           DISPLAY LINEA-SALIDA UPON SYSOUT.
+       FIN-AUDITAFICHERO.
+           EXIT.
