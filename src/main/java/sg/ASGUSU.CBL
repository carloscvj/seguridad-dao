@@ -0,0 +1,33 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    ASGUSU.
+        SECURITY.      ASIGNADOR.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "FSGUSU-SEL".
+        DATA DIVISION.
+        FILE SECTION.
+            COPY "FSGUSU-FD".
+        WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+        LINKAGE SECTION.
+        01 NOMBREFSGUSU PIC X(256).
+        PROCEDURE DIVISION USING
+                  NOMBREFSGUSU.
+        PROGRAMA SECTION.
+        PROCESOS.
+            IF NOMBREFSGUSU = SPACES OR LOW-VALUES
+               MOVE "mnu/SG/FSGUSU" TO NOMBREFSGUSU
+            END-IF.
+            CALL "PRUMKDIR" USING NOMBREFSGUSU.
+            OPEN OUTPUT FSGUSU.
+            IF ERRORES NOT = "00"
+               CALL "PRUERR" USING
+                    ERRORES
+                    NOMBREFSGUSU
+                   "ASIGNADOR"
+               GO TO FIN-PROGRAMA.
+            CLOSE FSGUSU.
+        FIN-PROCESOS.
+            EXIT PROGRAM.
+        FIN-PROGRAMA.
+            STOP RUN.
