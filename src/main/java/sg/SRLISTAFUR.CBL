@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SRLISTAFUR.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      LISTA EN FSGUR LOS USUARIOS QUE TIENEN UN ROLE
+                      DADO (USADO POR ISGALCANCE PARA MOSTRAR, JUNTO
+                      A CADA ROLE QUE ALCANZA UN NODO, LOS USUARIOS
+                      QUE LO ALCANZAN A TRAVES DE EL).
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGUR-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGUR-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGUR                 PIC X(256).
+       01 SIGUE                       PIC 9.
+
+       LINKAGE SECTION.
+       01 ROLECODE                    PIC X(64).
+       01 NODOCODE                    PIC X(64).
+       01 CONTADOR                    PIC 9(8).
+
+       PROCEDURE DIVISION USING ROLECODE NODOCODE CONTADOR.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE "mnu/SG/FSGUR" TO NOMBREFSGUR.
+           OPEN INPUT FSGUR.
+           IF ERROR-1 = "0"
+              MOVE ROLECODE TO CLA-ROLE
+              MOVE 1 TO SIGUE
+              START FSGUR KEY NOT < CLA-ROLE INVALID KEY
+                    MOVE 0 TO SIGUE
+              END-START
+              PERFORM UNTIL SIGUE = 0
+                 READ FSGUR NEXT RECORD WITH IGNORE LOCK AT END
+                      MOVE 0 TO SIGUE
+                 END-READ
+                 IF SIGUE = 1
+                    IF CLA-ROLE = ROLECODE
+                       ADD 1 TO CONTADOR
+                       DISPLAY "ALCANZA NODO=" NODOCODE
+                               " ROLE=" ROLECODE
+                               " USUARIO=" CLA-USUARIO UPON SYSOUT
+                    ELSE
+                       MOVE 0 TO SIGUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE FSGUR
+           END-IF.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
