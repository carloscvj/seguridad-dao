@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGORFNODO.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      BUSCA EN FSGNODO NODOS CUYO CLA-PADRE YA NO
+                      EXISTE EN FSGNODO.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGNODO-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGNODO-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGNODO               PIC X(256).
+       01 SIGUE                       PIC 9.
+       01 EXISTE-PADRE                PIC 9.
+
+       LINKAGE SECTION.
+       01 NOMBREFSGNODOIN             PIC X(256).
+       01 CONTADOR                    PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGNODOIN CONTADOR.
+
+       PROGRAMA SECTION.
+       PROCESOS.
+           MOVE 0 TO CONTADOR.
+           MOVE NOMBREFSGNODOIN TO NOMBREFSGNODO.
+           IF NOMBREFSGNODO = SPACES OR LOW-VALUES
+              MOVE "mnu/SG/FSGNODO" TO NOMBREFSGNODO
+           END-IF.
+           OPEN INPUT FSGNODO.
+           IF ERROR-1 NOT = "0"
+              DISPLAY "ISGORFNODO NO SE PUDO ABRIR FSGNODO: " ERRORES
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           MOVE 1 TO SIGUE.
+           PERFORM UNTIL SIGUE = 0
+              READ FSGNODO NEXT RECORD WITH IGNORE LOCK AT END
+                   MOVE 0 TO SIGUE
+              END-READ
+              IF SIGUE = 1 AND CLA-PADRE NOT = SPACES
+                 CALL "SRCHKNODO" USING CLA-PADRE EXISTE-PADRE
+                 IF EXISTE-PADRE = 0
+                    ADD 1 TO CONTADOR
+                    DISPLAY "HUERFANO FSGNODO NODO=" CLA
+                            " PADRE=" CLA-PADRE " NOEXISTE" UPON SYSOUT
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE FSGNODO.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
