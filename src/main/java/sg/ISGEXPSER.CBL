@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    ISGEXPSER.
+       AUTHOR.        El hacedor de SERVIDORES.
+       SECURITY.      EXPORTA FSGSER A UN FICHERO SECUENCIAL PLANO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FSGSER-SEL".
+           COPY "WO-EXPORT-SEL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FSGSER-FD".
+           COPY "WO-EXPORT-FD".
+
+       WORKING-STORAGE SECTION.
+           COPY "WO-ERRORES".
+
+       01 NOMBREFSGSER                PIC X(256).
+       01 NOMBREEXPORT                PIC X(256).
+
+       LINKAGE SECTION.
+       01 NOMBREFSGSERIN              PIC X(256).
+       01 NOMBREEXPORTIN              PIC X(256).
+       01 CONTADOREXP                 PIC 9(8).
+
+       PROCEDURE DIVISION USING NOMBREFSGSERIN NOMBREEXPORTIN
+                 CONTADOREXP.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE 0 TO CONTADOREXP.
+           MOVE NOMBREFSGSERIN TO NOMBREFSGSER.
+           MOVE SPACES TO NOMBREEXPORT.
+           IF NOMBREEXPORTIN = SPACES OR LOW-VALUES
+              STRING NOMBREFSGSER "EXP"
+                     DELIMITED BY " "
+                     INTO NOMBREEXPORT
+              END-STRING
+           ELSE
+              MOVE NOMBREEXPORTIN TO NOMBREEXPORT
+           END-IF.
+       PROCESOS.
+           OPEN INPUT FSGSER.
+           IF ERRORES NOT = "00"
+              DISPLAY "ISGEXPSER NO SE PUDO ABRIR " NOMBREFSGSER
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           OPEN OUTPUT FEXP.
+       LEER.
+           READ FSGSER NEXT RECORD WITH IGNORE LOCK
+                AT END GO TO CERRAR.
+           MOVE SPACES TO REXP.
+           MOVE RSGSER TO REXP.
+           WRITE REXP.
+           ADD 1 TO CONTADOREXP.
+           GO TO LEER.
+       CERRAR.
+           CLOSE FEXP.
+           CLOSE FSGSER.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
